@@ -1,30 +1,70 @@
-identification division.
-program-id. add02.
-environment  division.
-data division.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD02.
+      ******************************************************************
+      * Purpose: Add two operator-entered numbers, re-prompting on
+      *          non-numeric entry instead of letting garbage flow
+      *          into the COMPUTE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RUNLOGSEL.
 
-working-storage section.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY RUNLOGFD.
 
-01 first-number picture is 99.
-02 second-number picture is 99.
-03 the-result picture is 999.
+       WORKING-STORAGE SECTION.
 
-procedure division.
+       01  FIRST-NUMBER            PIC S9(7)V99.
+       01  SECOND-NUMBER           PIC S9(7)V99.
+       01  THE-RESULT              PIC S9(7)V99.
 
-program-begin.
+       01  WS-ENTERED-VALUE        PIC S9(7)V99.
 
-display "Enter the first number.".
+           COPY RETCODE.
+           COPY RUNLOGWS.
+           COPY VALIDWS.
 
-accept first-number.
+       PROCEDURE DIVISION.
 
-display "enter the second number.".
+       PROGRAM-BEGIN.
+           MOVE "ADD02" TO RL-WS-PROGRAM-NAME.
+           PERFORM LOG-RUN-START.
+           DISPLAY "Enter the first number (implied 2 decimals).".
+           PERFORM VALIDATE-AND-ACCEPT-NUMBER.
+           MOVE WS-ENTERED-VALUE TO FIRST-NUMBER.
 
-accept second-number.
+           DISPLAY "Enter the second number (implied 2 decimals).".
+           PERFORM VALIDATE-AND-ACCEPT-NUMBER.
+           MOVE WS-ENTERED-VALUE TO SECOND-NUMBER.
 
-compute the-result = first-numbber + second-number.
+           COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER.
 
-display "the result is ' the-result.
+           DISPLAY "The result is " THE-RESULT.
 
-program-done.
-stop-run.
+           MOVE RC-NORMAL TO RETURN-CODE.
+           PERFORM LOG-RUN-END.
 
+       PROGRAM-DONE.
+           STOP RUN.
+
+       VALIDATE-AND-ACCEPT-NUMBER.
+      *    Loops until the operator enters a genuinely numeric value,
+      *    instead of letting a fat-fingered letter reach the COMPUTE.
+      *    PIC S9(7)V99 lets this carry real money - cents and
+      *    negative results from a subtraction - instead of being
+      *    limited to small unsigned whole numbers. Uses the shared
+      *    VALIDPD numeric check so every ACCEPT-driven program
+      *    answers "was this numeric?" the same way.
+           ACCEPT VAL-NUMERIC-FIELD.
+           PERFORM VALIDATE-NUMERIC-FIELD.
+           PERFORM UNTIL VAL-INPUT-VALID
+               DISPLAY "Invalid entry - numbers only. Try again."
+               ACCEPT VAL-NUMERIC-FIELD
+               PERFORM VALIDATE-NUMERIC-FIELD
+           END-PERFORM.
+           MOVE VAL-NUMERIC-FIELD TO WS-ENTERED-VALUE.
+
+           COPY RUNLOGPD.
+           COPY VALIDPD.
