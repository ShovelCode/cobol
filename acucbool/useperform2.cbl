@@ -1,33 +1,118 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. useperform2.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USEPERFORM2.
+      ******************************************************************
+      * Purpose: Accumulate a running line count and dollar total
+      *          across every order line on the transaction file.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-LINE-FILE ASSIGN TO "orderlin.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ORDER-LINE-STATUS.
 
-WORKING-STORAGE SECTION.
+           COPY RUNLOGSEL.
 
-THE-MESSAGE     pic x(50).
-the-number      pic 9(2).
-A-SPACE         pic X.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-LINE-FILE.
+       01  ORDER-LINE-RECORD.
+           05  OL-DEPARTMENT       PIC X(10).
+           05  OL-CUSTOMER-ID      PIC X(10).
+           05  OL-QUANTITY         PIC 9(5).
+           05  OL-UNIT-PRICE       PIC S9(5)V99.
 
-PROCEDURE DIVISION.
-PROGRAM-BEGIN.
+           COPY RUNLOGFD.
 
-move " " to a-space.
+       WORKING-STORAGE SECTION.
+           COPY UTILWS.
+           COPY RETCODE.
 
-move 0 to the-number.
+           COPY RUNLOGWS.
 
-move "There once was a lady from Niger." to the-message.
+       01  ORDER-LINE-STATUS       PIC XX.
+       01  WS-EOF-SWITCH           PIC X       VALUE "N".
+           88  END-OF-ORDER-LINES              VALUE "Y".
+       01  WS-LINE-TOTAL           PIC S9(9)V99 VALUE 0.
+       01  WS-EXTENDED-AMOUNT      PIC S9(9)V99.
 
-perform add-number-and-display.
+       01  WS-PREV-DEPARTMENT      PIC X(10).
+       01  WS-DEPARTMENT-TOTAL     PIC S9(9)V99 VALUE 0.
+       01  WS-FIRST-RECORD-SWITCH  PIC X       VALUE "Y".
+           88  FIRST-RECORD-NOT-READ           VALUE "Y".
 
-move "who smiled and rode forth on a tiger." to the-message.
-perform add-number-and-display.
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE "USEPERFORM2" TO RL-WS-PROGRAM-NAME.
+           PERFORM LOG-RUN-START.
+           MOVE " " TO A-SPACE.
+           MOVE 0 TO THE-NUMBER.
 
-program-done.
-stop run.
+           OPEN INPUT ORDER-LINE-FILE.
+           PERFORM READ-ORDER-LINE.
+           PERFORM ADD-NUMBER-AND-DISPLAY
+               UNTIL END-OF-ORDER-LINES.
+           IF NOT FIRST-RECORD-NOT-READ
+               PERFORM PRINT-DEPARTMENT-SUBTOTAL
+           END-IF.
+           CLOSE ORDER-LINE-FILE.
 
-add-number-and-display.
-    add 1 to the-number.
-    display the-number a-space the-message.
+           PERFORM PRINT-BATCH-SUMMARY.
 
-    
+           IF ORDER-LINE-STATUS = "00" OR "10"
+               MOVE RC-NORMAL TO RETURN-CODE
+           ELSE
+               DISPLAY "WARNING - order line file status "
+                   ORDER-LINE-STATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+           END-IF.
+
+           PERFORM LOG-RUN-END.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       PRINT-BATCH-SUMMARY.
+           DISPLAY "===== BATCH SUMMARY =====".
+           DISPLAY "LINES PROCESSED : " THE-NUMBER.
+           DISPLAY "TOTAL AMOUNT    : " WS-LINE-TOTAL.
+           DISPLAY "==========================".
+
+       READ-ORDER-LINE.
+           READ ORDER-LINE-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       ADD-NUMBER-AND-DISPLAY.
+           IF FIRST-RECORD-NOT-READ
+               MOVE OL-DEPARTMENT TO WS-PREV-DEPARTMENT
+               MOVE "N" TO WS-FIRST-RECORD-SWITCH
+           ELSE
+               IF OL-DEPARTMENT NOT = WS-PREV-DEPARTMENT
+                   PERFORM PRINT-DEPARTMENT-SUBTOTAL
+                   MOVE OL-DEPARTMENT TO WS-PREV-DEPARTMENT
+               END-IF
+           END-IF.
+
+           ADD 1 TO THE-NUMBER.
+           PERFORM COMPUTE-EXTENDED-AMOUNT.
+           ADD WS-EXTENDED-AMOUNT TO WS-LINE-TOTAL.
+           ADD WS-EXTENDED-AMOUNT TO WS-DEPARTMENT-TOTAL.
+           MOVE OL-CUSTOMER-ID TO THE-MESSAGE.
+           DISPLAY THE-NUMBER A-SPACE THE-MESSAGE
+               A-SPACE WS-EXTENDED-AMOUNT.
+           PERFORM READ-ORDER-LINE.
+
+       PRINT-DEPARTMENT-SUBTOTAL.
+           DISPLAY "  -- SUBTOTAL FOR DEPARTMENT " WS-PREV-DEPARTMENT
+               " : " WS-DEPARTMENT-TOTAL " --".
+           MOVE 0 TO WS-DEPARTMENT-TOTAL.
+
+       COMPUTE-EXTENDED-AMOUNT.
+      *    Extends a quantity and unit price into a line amount -
+      *    the real arithmetic our invoice lines need.
+           COMPUTE WS-EXTENDED-AMOUNT =
+               OL-QUANTITY * OL-UNIT-PRICE.
+
+           COPY RUNLOGPD.
