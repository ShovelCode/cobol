@@ -1,22 +1,194 @@
       ******************************************************************
       * Author: CR.
       * Date: 2022 Oct 1
-      * Purpose: Displaying a string and ID number.
+      * Purpose: Print the employee roster as badge labels, or (in
+      *          inquiry mode) look up a single employee by ID for
+      *          the front desk. Employee IDs carry a check digit so
+      *          a transposed digit is caught instead of silently
+      *          returning the wrong person.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
+       PROGRAM-ID. EMPDISP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMPLOYEE-FILE-STATUS.
+
+           COPY RUNLOGSEL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+
+           COPY RUNLOGFD.
+
        WORKING-STORAGE SECTION.
-       01 WS-NAME PIC A(30).
-       01 WS-ID PIC 9(5) VALUE '91299'.
+       01  EMPLOYEE-FILE-STATUS    PIC XX.
+       01  WS-EOF-SWITCH           PIC X       VALUE "N".
+           88  END-OF-EMPLOYEES               VALUE "Y".
+
+       01  WS-RUN-MODE             PIC X(20).
+       01  WS-INQUIRY-MODE-SWITCH  PIC X       VALUE "N".
+           88  INQUIRY-MODE                    VALUE "Y".
+
+       01  WS-CHECK-DIGIT-INPUT-ID PIC 9(5).
+       01  WS-COMPUTED-CHECK-DIGIT PIC 9.
+       01  WS-CHECK-DIGIT-OK       PIC X       VALUE "N".
+           88  CHECK-DIGIT-VALID               VALUE "Y".
+
+       01  WS-INQUIRY-ID           PIC 9(6).
+       01  WS-INQUIRY-BASE-ID      PIC 9(5).
+       01  WS-INQUIRY-CHECK-DIGIT  PIC 9.
+
+       01  WS-BADGE-NAME           PIC X(30).
+       01  WS-NAME-LENGTH          PIC 99.
+       01  WS-PAD-WIDTH            PIC 99.
+       01  WS-BADGE-LINE           PIC X(30).
+
+       01  WS-EMPLOYEE-FOUND-SWITCH PIC X      VALUE "Y".
+           88  EMPLOYEE-FOUND                  VALUE "Y".
+
+           COPY RETCODE.
+           COPY RUNLOGWS.
 
        PROCEDURE DIVISION.
        A000-FIRST-PARA.
-       DISPLAY 'Hello World'.
-       MOVE 'John Joe' TO WS-NAME.
-       DISPLAY "My name is : "WS-NAME.
-       DISPLAY "My ID is : "WS-ID.
-       STOP RUN.
+           MOVE "EMPDISP" TO RL-WS-PROGRAM-NAME.
+           PERFORM LOG-RUN-START.
+           PERFORM READ-RUN-MODE.
+           OPEN INPUT EMPLOYEE-FILE.
+
+           IF INQUIRY-MODE
+               PERFORM RUN-INQUIRY-MODE
+           ELSE
+               PERFORM RUN-ROSTER-MODE
+           END-IF.
+
+           CLOSE EMPLOYEE-FILE.
+
+           IF EMPLOYEE-FOUND
+               MOVE RC-NORMAL TO RETURN-CODE
+           ELSE
+               MOVE RC-WARNING TO RETURN-CODE
+           END-IF.
+
+           PERFORM LOG-RUN-END.
+           STOP RUN.
+
+       READ-RUN-MODE.
+      *    NAMEANDID-MODE=INQUIRY drives a single ID lookup for the
+      *    front desk; anything else (including unset) prints the
+      *    full badge roster.
+           MOVE SPACES TO WS-RUN-MODE.
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "NAMEANDID-MODE".
+           IF WS-RUN-MODE = "INQUIRY"
+               MOVE "Y" TO WS-INQUIRY-MODE-SWITCH
+           ELSE
+               MOVE "N" TO WS-INQUIRY-MODE-SWITCH
+           END-IF.
+
+       RUN-ROSTER-MODE.
+           PERFORM READ-EMPLOYEE-RECORD.
+           PERFORM PRINT-EMPLOYEE-BADGE
+               UNTIL END-OF-EMPLOYEES.
+
+       READ-EMPLOYEE-RECORD.
+           READ EMPLOYEE-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       PRINT-EMPLOYEE-BADGE.
+           MOVE EMP-ID TO WS-CHECK-DIGIT-INPUT-ID.
+           PERFORM COMPUTE-CHECK-DIGIT.
+
+           IF WS-COMPUTED-CHECK-DIGIT = EMP-CHECK-DIGIT
+               PERFORM FORMAT-BADGE-LINE
+               DISPLAY "+------------------------------+"
+               DISPLAY "|" WS-BADGE-LINE "|"
+               DISPLAY "|  ID: " EMP-ID "-" EMP-CHECK-DIGIT
+                   "                 |"
+               DISPLAY "+------------------------------+"
+           ELSE
+               DISPLAY "** SKIPPED - BAD CHECK DIGIT ON EMPLOYEE ID "
+                   EMP-ID " **"
+           END-IF.
+
+           PERFORM READ-EMPLOYEE-RECORD.
+
+       FORMAT-BADGE-LINE.
+      *    Centers EMP-NAME inside the 30-character badge width.
+           MOVE FUNCTION TRIM(EMP-NAME) TO WS-BADGE-NAME.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(EMP-NAME))
+               TO WS-NAME-LENGTH.
+           COMPUTE WS-PAD-WIDTH = (30 - WS-NAME-LENGTH) / 2.
+           MOVE SPACES TO WS-BADGE-LINE.
+           STRING SPACES DELIMITED SIZE
+               WS-BADGE-NAME DELIMITED SIZE
+               INTO WS-BADGE-LINE
+               WITH POINTER WS-PAD-WIDTH.
+
+       RUN-INQUIRY-MODE.
+           DISPLAY "ENTER EMPLOYEE ID (5 DIGITS PLUS CHECK DIGIT)".
+           ACCEPT WS-INQUIRY-ID.
+           PERFORM VALIDATE-INQUIRY-CHECK-DIGIT.
+
+           PERFORM UNTIL CHECK-DIGIT-VALID
+               DISPLAY "INVALID ID - CHECK DIGIT DOES NOT MATCH. "
+                   "TRY AGAIN."
+               ACCEPT WS-INQUIRY-ID
+               PERFORM VALIDATE-INQUIRY-CHECK-DIGIT
+           END-PERFORM.
+
+           MOVE WS-INQUIRY-BASE-ID TO EMP-ID.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "NO EMPLOYEE FOUND FOR ID "
+                       WS-INQUIRY-BASE-ID
+                   MOVE "N" TO WS-EMPLOYEE-FOUND-SWITCH
+               NOT INVALID KEY
+                   DISPLAY "EMPLOYEE " EMP-ID " NAME: " EMP-NAME
+           END-READ.
+
+       VALIDATE-INQUIRY-CHECK-DIGIT.
+           DIVIDE WS-INQUIRY-ID BY 10
+               GIVING WS-INQUIRY-BASE-ID
+               REMAINDER WS-INQUIRY-CHECK-DIGIT.
+
+           MOVE WS-INQUIRY-BASE-ID TO WS-CHECK-DIGIT-INPUT-ID.
+           PERFORM COMPUTE-CHECK-DIGIT.
+
+           IF WS-COMPUTED-CHECK-DIGIT = WS-INQUIRY-CHECK-DIGIT
+               MOVE "Y" TO WS-CHECK-DIGIT-OK
+           ELSE
+               MOVE "N" TO WS-CHECK-DIGIT-OK
+           END-IF.
+
+       COMPUTE-CHECK-DIGIT.
+      *    Shared mod-10 weighted check digit formula for a 5-digit
+      *    employee ID. Both the roster print and the inquiry lookup
+      *    move their candidate ID into WS-CHECK-DIGIT-INPUT-ID and
+      *    PERFORM this, then compare WS-COMPUTED-CHECK-DIGIT
+      *    themselves, since one wants an EQUAL/NOT-EQUAL DISPLAY and
+      *    the other wants a switch set for a retry loop.
+           COMPUTE WS-COMPUTED-CHECK-DIGIT =
+               FUNCTION MOD(
+                   (FUNCTION NUMVAL(WS-CHECK-DIGIT-INPUT-ID(1:1))
+                       * 5) +
+                   (FUNCTION NUMVAL(WS-CHECK-DIGIT-INPUT-ID(2:1))
+                       * 4) +
+                   (FUNCTION NUMVAL(WS-CHECK-DIGIT-INPUT-ID(3:1))
+                       * 3) +
+                   (FUNCTION NUMVAL(WS-CHECK-DIGIT-INPUT-ID(4:1))
+                       * 2) +
+                   (FUNCTION NUMVAL(WS-CHECK-DIGIT-INPUT-ID(5:1))
+                       * 1), 10).
 
+           COPY RUNLOGPD.
