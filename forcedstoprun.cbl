@@ -1,32 +1,178 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FORCEDSTOPRUN.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORCEDSTOPRUN.
+      ******************************************************************
+      * Purpose: Add two operator-entered numbers. Checkpoints its
+      *          progress after each step so a restart can resume
+      *          instead of re-running the whole job from FIRSTNUMBER.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "fsrckpt.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
 
-WORKING-STORAGE SECTION.
+           COPY ABENDSEL.
+           COPY RUNLOGSEL.
+           COPY PARMSEL.
 
-FIRSTNUMBER     PIC 99.
-SECOND-NUMBER   PIC 99.
-THE-RESULT      PIC 999.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-STEP-REACHED     PIC 9.
+           05  CK-FIRST-NUMBER     PIC 99.
 
-PROCEDURE DIVISION.
+           COPY ABENDFD.
+           COPY RUNLOGFD.
+           COPY PARMFD.
 
-PROGRAM-BEGIN.
-    DISPLAY "THIS PROGRAM WILL ADD 2 NUMBERS".
-    DISPLAY "ENTER THE FIRST NUMBER".
+       WORKING-STORAGE SECTION.
 
-    ACCEPT FIRST-NUMBER.
+       01  FIRST-NUMBER            PIC 99.
+       01  SECOND-NUMBER           PIC 99.
+       01  THE-RESULT              PIC 999.
 
-    DISPLAY "FOOLED YOU."
-    STOP RUN.
+       01  CHECKPOINT-FILE-STATUS  PIC XX.
+       01  WS-STEP-REACHED         PIC 9       VALUE 0.
 
-    DISPLAY "ENTER THE SECOND NUMBER".
-    ACCEPT SECOND-NUMBER.
+           COPY ABENDWS.
+           COPY RUNLOGWS.
+           COPY RETCODE.
+           COPY VALIDWS.
+           COPY PARMWS.
 
-    COMPUTE THE-RESULT= FIRST-NUMBER + SECOND-NUMBER.
+       01  WS-RUN-MODE             PIC X(20).
+       01  WS-RUN-TO-COMPLETION    PIC X       VALUE "N".
+           88  RUN-TO-COMPLETION               VALUE "Y".
 
-    DISPLAY "THE RESULT IS " THE-RESULT.
+       PROCEDURE DIVISION.
 
-    PROGRAM-DONE.
-    STOP RUN.
-    
+       PROGRAM-BEGIN.
+           MOVE "FORCEDSTOPRUN" TO RL-WS-PROGRAM-NAME.
+           PERFORM LOG-RUN-START.
+           DISPLAY "THIS PROGRAM WILL ADD 2 NUMBERS".
+           PERFORM READ-RUN-MODE.
+           PERFORM READ-CHECKPOINT.
+
+           IF WS-STEP-REACHED >= 1
+               DISPLAY "RESUMING FROM CHECKPOINT - FIRST NUMBER "
+                   "ALREADY CAPTURED: " FIRST-NUMBER
+           ELSE
+               DISPLAY "ENTER THE FIRST NUMBER"
+               PERFORM ACCEPT-FIRST-NUMBER
+               PERFORM WRITE-CHECKPOINT-STEP-1
+           END-IF.
+
+           IF NOT RUN-TO-COMPLETION
+               DISPLAY "FOOLED YOU."
+               MOVE "FORCEDSTOPRUN"    TO AL-PROGRAM-NAME
+               MOVE "PROGRAM-BEGIN"    TO AL-PARAGRAPH-NAME
+               MOVE "Forced halt after step 1 - run mode not set"
+                   TO AL-REASON
+               PERFORM LOG-ABEND-ENTRY
+               MOVE RC-ABEND TO RETURN-CODE
+               PERFORM LOG-RUN-END
+               PERFORM DISPLAY-ABORT-SUMMARY
+               STOP RUN
+           END-IF.
+
+           DISPLAY "ENTER THE SECOND NUMBER".
+           PERFORM ACCEPT-SECOND-NUMBER.
+
+           COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER.
+
+           DISPLAY "THE RESULT IS " THE-RESULT.
+           PERFORM CLEAR-CHECKPOINT.
+           MOVE RC-NORMAL TO RETURN-CODE.
+           PERFORM LOG-RUN-END.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       DISPLAY-ABORT-SUMMARY.
+      *    Tells whoever is watching the job exactly how far it got,
+      *    so they don't have to read the source to find out.
+           DISPLAY "===== ABORT SUMMARY =====".
+           DISPLAY "STEP 1 - CAPTURE FIRST NUMBER........ COMPLETE".
+           DISPLAY "STEP 2 - CAPTURE SECOND NUMBER....... NOT DONE".
+           DISPLAY "STEP 3 - COMPUTE AND DISPLAY RESULT.. NOT DONE".
+           DISPLAY "FIRST NUMBER CAPTURED: " FIRST-NUMBER.
+           DISPLAY "==========================".
+
+       ACCEPT-FIRST-NUMBER.
+      *    Uses the shared VALIDPD numeric check so a fat-fingered
+      *    letter here doesn't reach the checkpoint file or the
+      *    COMPUTE below.
+           ACCEPT VAL-NUMERIC-FIELD.
+           PERFORM VALIDATE-NUMERIC-FIELD.
+           PERFORM UNTIL VAL-INPUT-VALID
+               DISPLAY "Invalid entry - numbers only. Try again."
+               ACCEPT VAL-NUMERIC-FIELD
+               PERFORM VALIDATE-NUMERIC-FIELD
+           END-PERFORM.
+           MOVE VAL-NUMERIC-FIELD TO FIRST-NUMBER.
+
+       ACCEPT-SECOND-NUMBER.
+           ACCEPT VAL-NUMERIC-FIELD.
+           PERFORM VALIDATE-NUMERIC-FIELD.
+           PERFORM UNTIL VAL-INPUT-VALID
+               DISPLAY "Invalid entry - numbers only. Try again."
+               ACCEPT VAL-NUMERIC-FIELD
+               PERFORM VALIDATE-NUMERIC-FIELD
+           END-PERFORM.
+           MOVE VAL-NUMERIC-FIELD TO SECOND-NUMBER.
+
+           COPY VALIDPD.
+
+       READ-RUN-MODE.
+      *    Lets an operator explicitly request "run to completion",
+      *    either on the shared parameter card (PARM-MODE-FLAG) or,
+      *    if the card doesn't set it, the FORCEDSTOPRUN-MODE
+      *    environment variable - for the situations where this
+      *    really is a two-step calculation we need to finish rather
+      *    than a demo halt.
+           PERFORM READ-PARAMETER-CARD.
+           MOVE SPACES TO WS-RUN-MODE.
+           IF PARM-MODE-FLAG NOT = SPACES
+               MOVE PARM-MODE-FLAG TO WS-RUN-MODE
+           ELSE
+               ACCEPT WS-RUN-MODE FROM ENVIRONMENT "FORCEDSTOPRUN-MODE"
+           END-IF.
+           IF WS-RUN-MODE = "RUN-TO-COMPLETION"
+               MOVE "Y" TO WS-RUN-TO-COMPLETION
+           ELSE
+               MOVE "N" TO WS-RUN-TO-COMPLETION
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-STEP-REACHED.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-STEP-REACHED
+                   NOT AT END
+                       MOVE CK-STEP-REACHED TO WS-STEP-REACHED
+                       MOVE CK-FIRST-NUMBER TO FIRST-NUMBER
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT-STEP-1.
+           MOVE 1 TO CK-STEP-REACHED.
+           MOVE FIRST-NUMBER TO CK-FIRST-NUMBER.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CK-STEP-REACHED.
+           MOVE 0 TO CK-FIRST-NUMBER.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+           COPY ABENDPD.
+           COPY RUNLOGPD.
+           COPY PARMPD.
