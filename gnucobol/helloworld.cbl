@@ -9,12 +9,15 @@
        01  THE-MESSAGE     PIC X(50).
        01  THE-NUMBER      PIC 9(2).
        01  A-SPACE         PIC X.
-       
+
+           COPY RETCODE.
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
-           
+
            DISPLAY "TEXT TEST".
-           
+
+           MOVE RC-NORMAL TO RETURN-CODE.
            PROGRAM-DONE.
                STOP RUN.
                
