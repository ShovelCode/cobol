@@ -1,28 +1,94 @@
-      *> hasn't passed testing
-       
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. yesno.
+       PROGRAM-ID. YESNO.
+      ******************************************************************
+      * Purpose: Shared yes/no confirmation subprogram. Any batch job
+      *          that needs an operator confirmation CALLs this with
+      *          its own prompt text and gets back a single Y/N flag,
+      *          instead of rolling its own ACCEPT/IF check.
+      *
+      * Linkage:
+      *   LS-PROMPT-TEXT     (in)  - prompt to display, e.g.
+      *                              "Delete this customer? (YES/NO)".
+      *   LS-DEFAULT-ANSWER  (in)  - "YES" or "NO " supplied by the
+      *                              caller for an unattended run.
+      *                              Leave SPACES to prompt normally.
+      *                              When SPACES, the YESNO-DEFAULT
+      *                              environment variable is checked
+      *                              next, so an overnight job can be
+      *                              given a default without every
+      *                              caller having to pass one.
+      *   LS-CONFIRMED-FLAG  (out) - "Y" if the answer was yes/YES,
+      *                              "N" if the answer was no/NO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  yes-or-no   PIC X.
-       
-       PROCEDURE DIVISION.
-       program-begin.
-            perform get-the-answer.
-            perform display-the-answer.
-            STOP RUN.
-       END PROGRAM yesno.
-       
-       get-the-answer.
-           display "Is the answer yes or no?".
-           accept yes-or-no.
-       
-       display-the-answer.
-           if yes-or-no is equal "Y"
-               display "you answered yes.".
-           
-           if yes-or-no is equal "N"
-               display "you answered no".
-       
+       01  WS-RAW-ANSWER           PIC X(3).
+       01  WS-UNATTENDED-DEFAULT   PIC X(3).
+       01  WS-VALID-ANSWER-SWITCH  PIC X       VALUE "N".
+           88  VALID-ANSWER-ENTERED            VALUE "Y".
 
+           COPY RETCODE.
+
+       LINKAGE SECTION.
+       01  LS-PROMPT-TEXT          PIC X(60).
+       01  LS-DEFAULT-ANSWER       PIC X(3).
+       01  LS-CONFIRMED-FLAG       PIC X.
+           88  ANSWER-CONFIRMED               VALUE "Y".
+           88  ANSWER-DENIED                   VALUE "N".
+
+       PROCEDURE DIVISION USING LS-PROMPT-TEXT LS-DEFAULT-ANSWER
+               LS-CONFIRMED-FLAG.
+
+       PROGRAM-BEGIN.
+           PERFORM GET-THE-ANSWER.
+           PERFORM DISPLAY-THE-ANSWER.
+           IF ANSWER-CONFIRMED
+               MOVE RC-NORMAL TO RETURN-CODE
+           ELSE
+               MOVE RC-DECLINED TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       GET-THE-ANSWER.
+           MOVE SPACES TO WS-UNATTENDED-DEFAULT.
+           IF LS-DEFAULT-ANSWER NOT = SPACES
+               MOVE LS-DEFAULT-ANSWER TO WS-UNATTENDED-DEFAULT
+           ELSE
+               ACCEPT WS-UNATTENDED-DEFAULT
+                   FROM ENVIRONMENT "YESNO-DEFAULT"
+           END-IF.
+
+           MOVE WS-UNATTENDED-DEFAULT TO WS-RAW-ANSWER.
+           PERFORM VALIDATE-RAW-ANSWER.
+
+           IF NOT VALID-ANSWER-ENTERED
+               PERFORM UNTIL VALID-ANSWER-ENTERED
+                   DISPLAY LS-PROMPT-TEXT
+                   ACCEPT WS-RAW-ANSWER
+                   PERFORM VALIDATE-RAW-ANSWER
+                   IF NOT VALID-ANSWER-ENTERED
+                       DISPLAY "Invalid entry - please answer "
+                           "YES or NO."
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       VALIDATE-RAW-ANSWER.
+           MOVE "N" TO WS-VALID-ANSWER-SWITCH.
+           IF WS-RAW-ANSWER = "Y" OR "YES" OR "y" OR "yes"
+               MOVE "Y" TO LS-CONFIRMED-FLAG
+               MOVE "Y" TO WS-VALID-ANSWER-SWITCH
+           ELSE
+               IF WS-RAW-ANSWER = "N" OR "NO" OR "n" OR "no"
+                   MOVE "N" TO LS-CONFIRMED-FLAG
+                   MOVE "Y" TO WS-VALID-ANSWER-SWITCH
+               END-IF
+           END-IF.
+
+       DISPLAY-THE-ANSWER.
+           IF ANSWER-CONFIRMED
+               DISPLAY "You answered yes."
+           ELSE
+               DISPLAY "You answered no."
+           END-IF.
