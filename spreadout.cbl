@@ -1,44 +1,99 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SPREADOUT.
-ENVIROMENT DIVISION.
-DATA DIVISION.
-
-WORKING-STORAGE SECTION.
-
-THE-MESSAGE 	PIC X(50).
-THE-NUMBER	PIC 9(2).
-A-SPACE		PIC X.
-
-PROCEDURE DIVISION.
-PROGRAM-BEGIN.
-
-* initialize the space variable.
-MOVE " " TO A-SPACE.
-
-* set up and display line 1
-MOVE 1 TO THE-NUMBER.
-MOVE "Jack be nimble," TO THE-MESSAGE.
-DISPLAY
-	THE-NUMBER
-	A-SPACE
-	THE-MESSAGE.
-
-* set up and display line 2
-ADD 1 TO THE-NUMBER.
-MOVE "Jack be quick," TO THE-MESSAGE.
-DISPLAY
-	THE-NUMBER
-	A-SPACE
-	THE-MESSAGE.
-
-* set up and display line 3
-ADD 1 TO THE-NUMBBER.
-MOVE "Jack jump over the candlestick."  TO THE-MESSAGE.
-DISPLAY
-	THE-NUMBER
-	A-SPACE
-	THE-MESSAGE.
-
-program-done.
-stop run.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPREADOUT.
+      ******************************************************************
+      * Purpose: Print a numbered line for each message read from the
+      *          message file, as a proper paged, trailered print
+      *          report instead of raw DISPLAY output.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESSAGE-FILE ASSIGN TO "spread.msg"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MESSAGE-FILE-STATUS.
 
+           SELECT PRINT-FILE ASSIGN TO "spread.prt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINT-FILE-STATUS.
+
+           COPY RUNLOGSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MESSAGE-FILE.
+       01  MESSAGE-FILE-RECORD     PIC X(50).
+
+           COPY PRTRECFD.
+           COPY RUNLOGFD.
+
+       WORKING-STORAGE SECTION.
+           COPY UTILWS.
+           COPY RETCODE.
+
+       01  MESSAGE-FILE-STATUS     PIC XX.
+       01  WS-SAVED-FILE-STATUS    PIC XX.
+       01  WS-EOF-SWITCH           PIC X       VALUE "N".
+           88  END-OF-MESSAGES                 VALUE "Y".
+
+           COPY RPTCTLWS.
+           COPY RUNLOGWS.
+
+       01  SPR-DETAIL-LINE.
+           05  DTL-NUMBER          PIC Z9.
+           05  FILLER              PIC X       VALUE SPACE.
+           05  DTL-MESSAGE         PIC X(50).
+           05  FILLER              PIC X(79)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           MOVE "SPREADOUT" TO RL-WS-PROGRAM-NAME.
+           PERFORM LOG-RUN-START.
+           MOVE " " TO A-SPACE.
+           MOVE 0 TO THE-NUMBER.
+           MOVE "SPREADOUT" TO RPT-PROGRAM-NAME.
+           OPEN INPUT MESSAGE-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM PRINT-REPORT-HEADER.
+
+           PERFORM READ-MESSAGE-LINE.
+           PERFORM PRINT-MESSAGE-LINE
+               UNTIL END-OF-MESSAGES.
+
+           PERFORM PRINT-REPORT-TRAILER.
+           MOVE MESSAGE-FILE-STATUS TO WS-SAVED-FILE-STATUS.
+           CLOSE MESSAGE-FILE.
+           CLOSE PRINT-FILE.
+
+           IF WS-SAVED-FILE-STATUS = "00" OR "10"
+               MOVE RC-NORMAL TO RETURN-CODE
+           ELSE
+               DISPLAY "WARNING - message file status "
+                   WS-SAVED-FILE-STATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+           END-IF.
+           PERFORM LOG-RUN-END.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       READ-MESSAGE-LINE.
+           READ MESSAGE-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       PRINT-MESSAGE-LINE.
+           ADD 1 TO THE-NUMBER.
+           MOVE MESSAGE-FILE-RECORD TO THE-MESSAGE.
+
+           MOVE THE-NUMBER TO DTL-NUMBER.
+           MOVE THE-MESSAGE TO DTL-MESSAGE.
+           MOVE " " TO PRINT-CC.
+           MOVE SPR-DETAIL-LINE TO PRINT-TEXT.
+           PERFORM WRITE-DETAIL-LINE.
+
+           PERFORM READ-MESSAGE-LINE.
+
+           COPY RPTCTLPD.
+           COPY RUNLOGPD.
