@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTBKUP.
+      ******************************************************************
+      * Purpose: Nightly backup of CUSTOMER-FILE to a dated sequential
+      *          backup file before the update window runs, so a
+      *          corrupted customer.dat has something to recover from.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               COPY CUSTKEY.
+               FILE STATUS IS FILE-STATUS-CODE.
+
+           SELECT BACKUP-FILE ASSIGN TO WS-BACKUP-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BACKUP-FILE-STATUS.
+
+           COPY RUNLOGSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  BACKUP-FILE.
+       01  BACKUP-RECORD           PIC X(146).
+
+           COPY RUNLOGFD.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODE        PIC XX.
+       01  BACKUP-FILE-STATUS      PIC XX.
+       01  WS-EOF-SWITCH           PIC X       VALUE "N".
+           88  END-OF-CUSTOMER-FILE            VALUE "Y".
+       01  WS-BACKUP-COUNT         PIC 9(6)    VALUE 0.
+       01  WS-RUN-DATE             PIC 9(8).
+       01  WS-BACKUP-FILE-NAME.
+           05  FILLER              PIC X(13) VALUE "customer.dat.".
+           05  WS-BACKUP-DATE      PIC 9(8).
+
+           COPY RETCODE.
+           COPY RUNLOGWS.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE "CUSTBKUP" TO RL-WS-PROGRAM-NAME.
+           PERFORM LOG-RUN-START.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE TO WS-BACKUP-DATE.
+           PERFORM OPEN-FILES.
+           PERFORM READ-CUSTOMER-FILE.
+           PERFORM COPY-TO-BACKUP
+               UNTIL END-OF-CUSTOMER-FILE.
+           PERFORM CLOSE-FILES.
+           DISPLAY "CUSTOMER BACKUP COMPLETE - " WS-BACKUP-COUNT
+               " RECORDS COPIED TO " WS-BACKUP-FILE-NAME.
+           IF BACKUP-FILE-STATUS = "00"
+               MOVE RC-NORMAL TO RETURN-CODE
+           ELSE
+               DISPLAY "WARNING - backup file status "
+                   BACKUP-FILE-STATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+           END-IF.
+           PERFORM LOG-RUN-END.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN OUTPUT BACKUP-FILE.
+
+       READ-CUSTOMER-FILE.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       COPY-TO-BACKUP.
+           MOVE CUSTOMER-RECORD TO BACKUP-RECORD.
+           WRITE BACKUP-RECORD.
+           ADD 1 TO WS-BACKUP-COUNT.
+           PERFORM READ-CUSTOMER-FILE.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           CLOSE BACKUP-FILE.
+
+           COPY RUNLOGPD.
