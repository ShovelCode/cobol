@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTREST.
+      ******************************************************************
+      * Purpose: Rebuild the indexed CUSTOMER-FILE from the most
+      *          recent dated backup produced by CUSTBKUP. The backup
+      *          date is supplied via the RESTORE-DATE environment
+      *          variable (YYYYMMDD) so an operator can pick the run.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BACKUP-FILE ASSIGN TO WS-BACKUP-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BACKUP-FILE-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO "customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               COPY CUSTKEY.
+               FILE STATUS IS FILE-STATUS-CODE.
+
+           COPY ABENDSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BACKUP-FILE.
+       01  BACKUP-RECORD           PIC X(146).
+
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+           COPY ABENDFD.
+
+       WORKING-STORAGE SECTION.
+       01  BACKUP-FILE-STATUS      PIC XX.
+       01  FILE-STATUS-CODE        PIC XX.
+       01  WS-EOF-SWITCH           PIC X       VALUE "N".
+           88  END-OF-BACKUP-FILE              VALUE "Y".
+       01  WS-RESTORE-COUNT        PIC 9(6)    VALUE 0.
+       01  WS-RESTORE-REJECTED-COUNT PIC 9(6)  VALUE 0.
+       01  WS-BACKUP-FILE-NAME.
+           05  FILLER              PIC X(13) VALUE "customer.dat.".
+           05  WS-RESTORE-DATE     PIC 9(8).
+
+           COPY RETCODE.
+           COPY ABENDWS.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           ACCEPT WS-RESTORE-DATE FROM ENVIRONMENT "RESTORE-DATE".
+           IF WS-RESTORE-DATE = ZEROS OR SPACES
+               DISPLAY "RESTORE-DATE environment variable not set"
+               MOVE "CUSTREST"        TO AL-PROGRAM-NAME
+               MOVE "PROGRAM-BEGIN"   TO AL-PARAGRAPH-NAME
+               MOVE "RESTORE-DATE environment variable not set"
+                   TO AL-REASON
+               PERFORM LOG-ABEND-ENTRY
+               MOVE RC-ABEND TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM OPEN-FILES.
+           PERFORM READ-BACKUP-RECORD.
+           PERFORM RESTORE-ONE-RECORD
+               UNTIL END-OF-BACKUP-FILE.
+           PERFORM CLOSE-FILES.
+           DISPLAY "CUSTOMER RESTORE COMPLETE - " WS-RESTORE-COUNT
+               " RECORDS RESTORED FROM " WS-BACKUP-FILE-NAME.
+           IF WS-RESTORE-REJECTED-COUNT > 0
+               DISPLAY "CUSTOMER RESTORE - " WS-RESTORE-REJECTED-COUNT
+                   " RECORDS REJECTED"
+               MOVE RC-WARNING TO RETURN-CODE
+           ELSE
+               MOVE RC-NORMAL TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT BACKUP-FILE.
+           IF BACKUP-FILE-STATUS NOT = "00"
+               DISPLAY "Backup file not found - " WS-BACKUP-FILE-NAME
+               MOVE "CUSTREST"        TO AL-PROGRAM-NAME
+               MOVE "OPEN-FILES"      TO AL-PARAGRAPH-NAME
+               MOVE "Backup file not found for restore"
+                   TO AL-REASON
+               PERFORM LOG-ABEND-ENTRY
+               MOVE RC-ABEND TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CUSTOMER-FILE.
+
+       READ-BACKUP-RECORD.
+           READ BACKUP-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       RESTORE-ONE-RECORD.
+           MOVE BACKUP-RECORD TO CUSTOMER-RECORD.
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to restore CUSTOMER-ID "
+                       CUSTOMER-ID
+                   ADD 1 TO WS-RESTORE-REJECTED-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-RESTORE-COUNT
+           END-WRITE.
+           PERFORM READ-BACKUP-RECORD.
+
+       CLOSE-FILES.
+           CLOSE BACKUP-FILE.
+           CLOSE CUSTOMER-FILE.
+
+           COPY ABENDPD.
