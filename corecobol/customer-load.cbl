@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLOAD.
+      ******************************************************************
+      * Purpose: Nightly batch load of new-account transactions from
+      *          the signup system extract into CUSTOMER-FILE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEW-ACCOUNTS-FILE ASSIGN TO "newaccts.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS NEW-ACCOUNTS-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO "customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               COPY CUSTKEY.
+               FILE STATUS IS FILE-STATUS-CODE.
+
+           COPY RUNLOGSEL.
+           COPY CUSTACTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEW-ACCOUNTS-FILE.
+       01  NEW-ACCOUNT-RECORD.
+           05  NA-CUSTOMER-ID      PIC X(10).
+           05  NA-CUSTOMER-NAME    PIC X(30).
+           05  NA-CUSTOMER-ADDRESS PIC X(50).
+           05  NA-CUSTOMER-PHONE   PIC X(15).
+           05  NA-CUSTOMER-EMAIL   PIC X(40).
+           05  NA-CUSTOMER-STATUS  PIC X.
+
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+           COPY RUNLOGFD.
+           COPY CUSTACTFD.
+
+       WORKING-STORAGE SECTION.
+       01  NEW-ACCOUNTS-STATUS     PIC XX.
+       01  FILE-STATUS-CODE        PIC XX.
+       01  WS-EOF-SWITCH           PIC X       VALUE "N".
+           88  END-OF-NEW-ACCOUNTS             VALUE "Y".
+       01  WS-LOADED-COUNT         PIC 9(6)    VALUE 0.
+       01  WS-REJECTED-COUNT       PIC 9(6)    VALUE 0.
+       01  WS-TODAY-RUN-DATE       PIC 9(8).
+
+           COPY RETCODE.
+           COPY RUNLOGWS.
+           COPY CUSTACTWS.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE "CUSTLOAD" TO RL-WS-PROGRAM-NAME.
+           PERFORM LOG-RUN-START.
+           PERFORM OPEN-FILES.
+           PERFORM READ-NEW-ACCOUNT.
+           PERFORM LOAD-ONE-CUSTOMER
+               UNTIL END-OF-NEW-ACCOUNTS.
+           PERFORM CLOSE-FILES.
+           PERFORM WRITE-ACTIVITY-RECORD.
+           DISPLAY "CUSTOMER LOAD COMPLETE - LOADED "
+               WS-LOADED-COUNT " REJECTED " WS-REJECTED-COUNT.
+           IF WS-REJECTED-COUNT > 0
+               MOVE RC-WARNING TO RETURN-CODE
+           ELSE
+               MOVE RC-NORMAL TO RETURN-CODE
+           END-IF.
+           PERFORM LOG-RUN-END.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT NEW-ACCOUNTS-FILE.
+           OPEN I-O CUSTOMER-FILE.
+
+       READ-NEW-ACCOUNT.
+           READ NEW-ACCOUNTS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       LOAD-ONE-CUSTOMER.
+           MOVE NA-CUSTOMER-ID      TO CUSTOMER-ID.
+           MOVE NA-CUSTOMER-NAME    TO CUSTOMER-NAME.
+           MOVE NA-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS.
+           MOVE NA-CUSTOMER-PHONE   TO CUSTOMER-PHONE.
+           MOVE NA-CUSTOMER-EMAIL   TO CUSTOMER-EMAIL.
+           MOVE NA-CUSTOMER-STATUS  TO CUSTOMER-STATUS.
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "REJECTED - duplicate CUSTOMER-ID "
+                       NA-CUSTOMER-ID
+                   ADD 1 TO WS-REJECTED-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOADED-COUNT
+           END-WRITE.
+           PERFORM READ-NEW-ACCOUNT.
+
+       CLOSE-FILES.
+           CLOSE NEW-ACCOUNTS-FILE.
+           CLOSE CUSTOMER-FILE.
+
+       WRITE-ACTIVITY-RECORD.
+      *    Records today's load count for CUSTRECN to pick up as
+      *    CT-ADDS-TODAY when it writes tonight's control total,
+      *    instead of CUSTRECN assuming no activity happened.
+           ACCEPT WS-TODAY-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-RUN-DATE TO CA-RUN-DATE.
+           MOVE WS-LOADED-COUNT   TO CA-ADDS-TODAY.
+           MOVE 0                 TO CA-DELETES-TODAY.
+           OPEN OUTPUT CUSTOMER-ACTIVITY-FILE.
+           WRITE CUSTOMER-ACTIVITY-RECORD.
+           CLOSE CUSTOMER-ACTIVITY-FILE.
+
+           COPY RUNLOGPD.
