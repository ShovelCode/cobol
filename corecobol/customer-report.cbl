@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRPT.
+      ******************************************************************
+      * Purpose: Full customer master listing, in CUSTOMER-ID sequence,
+      *          for audit and collections.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               COPY CUSTKEY.
+               FILE STATUS IS FILE-STATUS-CODE.
+
+           SELECT PRINT-FILE ASSIGN TO "custrpt.prt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINT-FILE-STATUS.
+
+           COPY RUNLOGSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+           COPY PRTRECFD.
+           COPY RUNLOGFD.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODE       PIC XX.
+       01  WS-SAVED-FILE-STATUS   PIC XX.
+       01  WS-EOF-SWITCH          PIC X       VALUE "N".
+           88  END-OF-CUSTOMER-FILE           VALUE "Y".
+       01  WS-RECORD-COUNT         PIC 9(6)    VALUE 0.
+
+           COPY RETCODE.
+           COPY RPTCTLWS.
+           COPY RUNLOGWS.
+
+       01  CUSTRPT-COLUMN-HEADINGS.
+           05  FILLER              PIC X(12) VALUE "CUSTOMER-ID".
+           05  FILLER              PIC X(32) VALUE "CUSTOMER-NAME".
+           05  FILLER              PIC X(20) VALUE "STATUS".
+           05  FILLER              PIC X(68) VALUE SPACES.
+
+       01  CUSTRPT-DETAIL-LINE.
+           05  DTL-CUSTOMER-ID     PIC X(12).
+           05  DTL-CUSTOMER-NAME   PIC X(32).
+           05  DTL-CUSTOMER-STATUS PIC X(20).
+           05  FILLER              PIC X(68) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE "CUSTRPT" TO RL-WS-PROGRAM-NAME.
+           PERFORM LOG-RUN-START.
+           PERFORM OPEN-FILES.
+           MOVE "CUSTRPT" TO RPT-PROGRAM-NAME.
+           PERFORM PRINT-REPORT-HEADER.
+           PERFORM PRINT-COLUMN-HEADINGS.
+           PERFORM READ-CUSTOMER-FILE.
+           PERFORM PRINT-DETAIL-LINE
+               UNTIL END-OF-CUSTOMER-FILE.
+           PERFORM PRINT-REPORT-TRAILER.
+           MOVE FILE-STATUS-CODE TO WS-SAVED-FILE-STATUS.
+           PERFORM CLOSE-FILES.
+           DISPLAY "CUSTOMER MASTER LIST COMPLETE - "
+               WS-RECORD-COUNT " RECORDS PRINTED".
+           IF WS-SAVED-FILE-STATUS = "00" OR "10"
+               MOVE RC-NORMAL TO RETURN-CODE
+           ELSE
+               DISPLAY "WARNING - customer file status "
+                   WS-SAVED-FILE-STATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+           END-IF.
+           PERFORM LOG-RUN-END.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN OUTPUT PRINT-FILE.
+
+       PRINT-COLUMN-HEADINGS.
+      *    Writes directly instead of PERFORM WRITE-DETAIL-LINE so the
+      *    heading row advances RPT-LINE-COUNT for page-break purposes
+      *    without inflating RPT-DETAIL-COUNT - it is not a customer
+      *    record, and PRINT-REPORT-TRAILER's TOTAL LINES PRINTED comes
+      *    straight from RPT-DETAIL-COUNT.
+           MOVE " " TO PRINT-CC.
+           MOVE CUSTRPT-COLUMN-HEADINGS TO PRINT-TEXT.
+           WRITE PRINT-RECORD.
+           ADD 1 TO RPT-LINE-COUNT.
+
+       READ-CUSTOMER-FILE.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       PRINT-DETAIL-LINE.
+           MOVE CUSTOMER-ID     TO DTL-CUSTOMER-ID.
+           MOVE CUSTOMER-NAME   TO DTL-CUSTOMER-NAME.
+           MOVE CUSTOMER-STATUS TO DTL-CUSTOMER-STATUS.
+           MOVE " " TO PRINT-CC.
+           MOVE CUSTRPT-DETAIL-LINE TO PRINT-TEXT.
+           PERFORM WRITE-DETAIL-LINE.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM READ-CUSTOMER-FILE.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           CLOSE PRINT-FILE.
+
+           COPY RPTCTLPD.
+           COPY RUNLOGPD.
