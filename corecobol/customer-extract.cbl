@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXTR.
+      ******************************************************************
+      * Purpose: Extract CUSTOMER-ID, CUSTOMER-NAME, and
+      *          CUSTOMER-ADDRESS from CUSTOMER-FILE into a flat
+      *          sequential file for the statement-printing vendor.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               COPY CUSTKEY.
+               FILE STATUS IS FILE-STATUS-CODE.
+
+           SELECT MAILING-EXTRACT-FILE ASSIGN TO "mailext.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXTRACT-FILE-STATUS.
+
+           COPY RUNLOGSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  MAILING-EXTRACT-FILE.
+       01  MAILING-EXTRACT-RECORD.
+           05  ME-CUSTOMER-ID      PIC X(10).
+           05  ME-CUSTOMER-NAME    PIC X(30).
+           05  ME-CUSTOMER-ADDRESS PIC X(50).
+
+           COPY RUNLOGFD.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODE        PIC XX.
+       01  EXTRACT-FILE-STATUS     PIC XX.
+       01  WS-SAVED-EXTRACT-STATUS PIC XX.
+       01  WS-EOF-SWITCH           PIC X       VALUE "N".
+           88  END-OF-CUSTOMER-FILE            VALUE "Y".
+       01  WS-EXTRACT-COUNT        PIC 9(6)    VALUE 0.
+
+           COPY RETCODE.
+           COPY RUNLOGWS.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE "CUSTEXTR" TO RL-WS-PROGRAM-NAME.
+           PERFORM LOG-RUN-START.
+           PERFORM OPEN-FILES.
+           PERFORM READ-CUSTOMER-FILE.
+           PERFORM WRITE-EXTRACT-RECORD
+               UNTIL END-OF-CUSTOMER-FILE.
+           MOVE EXTRACT-FILE-STATUS TO WS-SAVED-EXTRACT-STATUS.
+           PERFORM CLOSE-FILES.
+           DISPLAY "MAILING EXTRACT COMPLETE - "
+               WS-EXTRACT-COUNT " RECORDS WRITTEN".
+           IF WS-SAVED-EXTRACT-STATUS = "00"
+               MOVE RC-NORMAL TO RETURN-CODE
+           ELSE
+               DISPLAY "WARNING - mailing extract file status "
+                   WS-SAVED-EXTRACT-STATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+           END-IF.
+           PERFORM LOG-RUN-END.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN OUTPUT MAILING-EXTRACT-FILE.
+
+       READ-CUSTOMER-FILE.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE CUSTOMER-ID      TO ME-CUSTOMER-ID.
+           MOVE CUSTOMER-NAME    TO ME-CUSTOMER-NAME.
+           MOVE CUSTOMER-ADDRESS TO ME-CUSTOMER-ADDRESS.
+           WRITE MAILING-EXTRACT-RECORD.
+           ADD 1 TO WS-EXTRACT-COUNT.
+           PERFORM READ-CUSTOMER-FILE.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           CLOSE MAILING-EXTRACT-FILE.
+
+           COPY RUNLOGPD.
