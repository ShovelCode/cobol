@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRECN.
+      ******************************************************************
+      * Purpose: Nightly control-total reconciliation for customer.dat.
+      *          Counts the records actually on the file and compares
+      *          that against prior day's count plus today's adds and
+      *          deletes, flagging a discrepancy report if they don't
+      *          match.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               COPY CUSTKEY.
+               FILE STATUS IS FILE-STATUS-CODE.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "custctl.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+           COPY RUNLOGSEL.
+           COPY CUSTACTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-RUN-DATE         PIC 9(8).
+           05  CT-RECORD-COUNT     PIC 9(6).
+           05  CT-ADDS-TODAY       PIC 9(6).
+           05  CT-DELETES-TODAY    PIC 9(6).
+
+           COPY RUNLOGFD.
+           COPY CUSTACTFD.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODE        PIC XX.
+       01  CONTROL-FILE-STATUS     PIC XX.
+       01  WS-EOF-SWITCH           PIC X       VALUE "N".
+           88  END-OF-CUSTOMER-FILE            VALUE "Y".
+       01  WS-ACTUAL-COUNT         PIC 9(6)    VALUE 0.
+       01  WS-EXPECTED-COUNT       PIC 9(6)    VALUE 0.
+       01  WS-PRIOR-COUNT          PIC 9(6)    VALUE 0.
+       01  WS-PRIOR-ADDS           PIC 9(6)    VALUE 0.
+       01  WS-PRIOR-DELETES        PIC 9(6)    VALUE 0.
+       01  WS-TODAY-ADDS           PIC 9(6)    VALUE 0.
+       01  WS-TODAY-DELETES        PIC 9(6)    VALUE 0.
+       01  WS-TODAY-RUN-DATE       PIC 9(8).
+
+           COPY RETCODE.
+           COPY RUNLOGWS.
+           COPY CUSTACTWS.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE "CUSTRECN" TO RL-WS-PROGRAM-NAME.
+           PERFORM LOG-RUN-START.
+           PERFORM READ-CONTROL-TOTAL.
+           PERFORM COUNT-CUSTOMER-RECORDS.
+           PERFORM READ-TODAY-ACTIVITY.
+           PERFORM WRITE-NEW-CONTROL-TOTAL.
+           PERFORM COMPARE-COUNTS.
+           PERFORM LOG-RUN-END.
+           STOP RUN.
+
+       READ-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE.
+           IF CONTROL-FILE-STATUS = "00"
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       DISPLAY "No prior control total - first run"
+                   NOT AT END
+                       MOVE CT-RECORD-COUNT TO WS-PRIOR-COUNT
+                       MOVE CT-ADDS-TODAY   TO WS-PRIOR-ADDS
+                       MOVE CT-DELETES-TODAY TO WS-PRIOR-DELETES
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           ELSE
+               DISPLAY "No prior control total file found"
+           END-IF.
+
+       COUNT-CUSTOMER-RECORDS.
+           OPEN INPUT CUSTOMER-FILE.
+           PERFORM READ-CUSTOMER-FILE.
+           PERFORM UNTIL END-OF-CUSTOMER-FILE
+               ADD 1 TO WS-ACTUAL-COUNT
+               PERFORM READ-CUSTOMER-FILE
+           END-PERFORM.
+           CLOSE CUSTOMER-FILE.
+
+       READ-CUSTOMER-FILE.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       READ-TODAY-ACTIVITY.
+      *    CUSTLOAD (STEP010) runs ahead of this reconciliation step
+      *    and drops its add count here; when the load step didn't
+      *    run (or there's nothing yet), today's activity is zero.
+           OPEN INPUT CUSTOMER-ACTIVITY-FILE.
+           IF ACTIVITY-FILE-STATUS = "00"
+               READ CUSTOMER-ACTIVITY-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CA-ADDS-TODAY    TO WS-TODAY-ADDS
+                       MOVE CA-DELETES-TODAY TO WS-TODAY-DELETES
+               END-READ
+               CLOSE CUSTOMER-ACTIVITY-FILE
+           END-IF.
+
+       WRITE-NEW-CONTROL-TOTAL.
+           ACCEPT WS-TODAY-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT CONTROL-TOTAL-FILE.
+           MOVE WS-TODAY-RUN-DATE TO CT-RUN-DATE.
+           MOVE WS-ACTUAL-COUNT   TO CT-RECORD-COUNT.
+           MOVE WS-TODAY-ADDS     TO CT-ADDS-TODAY.
+           MOVE WS-TODAY-DELETES  TO CT-DELETES-TODAY.
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE CONTROL-TOTAL-FILE.
+
+       COMPARE-COUNTS.
+           COMPUTE WS-EXPECTED-COUNT =
+               WS-PRIOR-COUNT + WS-TODAY-ADDS - WS-TODAY-DELETES.
+           IF WS-ACTUAL-COUNT = WS-EXPECTED-COUNT
+               DISPLAY "CUSTOMER FILE RECONCILIATION - IN BALANCE. "
+                   "ACTUAL " WS-ACTUAL-COUNT
+               MOVE RC-NORMAL TO RETURN-CODE
+           ELSE
+               DISPLAY "*** CUSTOMER FILE RECONCILIATION DISCREPANCY"
+               DISPLAY "    PRIOR COUNT     : " WS-PRIOR-COUNT
+               DISPLAY "    PRIOR ADDS      : " WS-PRIOR-ADDS
+               DISPLAY "    PRIOR DELETES   : " WS-PRIOR-DELETES
+               DISPLAY "    EXPECTED COUNT  : " WS-EXPECTED-COUNT
+               DISPLAY "    ACTUAL COUNT    : " WS-ACTUAL-COUNT
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+           END-IF.
+
+           COPY RUNLOGPD.
