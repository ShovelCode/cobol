@@ -1,33 +1,403 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+      ******************************************************************
+      * Purpose: Customer master maintenance - add/read/update/delete
+      *          against the indexed CUSTOMER-FILE (customer.dat).
+      ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CUSTOMER-FILE ASSIGN TO "customer.dat"
+      *    ASSIGN is driven by the CUSTFILE-DD environment variable
+      *    (JCL-style DD-name override) so a test run can be pointed
+      *    at a copy of the file instead of always opening the real
+      *    production customer.dat. WS-CUSTOMER-FILE-DD is resolved
+      *    by RESOLVE-CUSTOMER-FILE-DD before OPEN-FILE.
+           SELECT CUSTOMER-FILE ASSIGN TO WS-CUSTOMER-FILE-DD
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS CUSTOMER-ID
+               COPY CUSTKEY.
                FILE STATUS IS FILE-STATUS-CODE.
 
+           SELECT CUSTOMER-CHANGE-LOG ASSIGN TO "custchg.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHANGE-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
-       01  CUSTOMER-RECORD.
-           05  CUSTOMER-ID         PIC X(10).
-           05  CUSTOMER-NAME       PIC X(30).
-           05  CUSTOMER-ADDRESS    PIC X(50).
+           COPY CUSTREC.
+
+       FD  CUSTOMER-CHANGE-LOG.
+       01  CHANGE-LOG-RECORD.
+           05  CL-LOG-DATE         PIC 9(8).
+           05  CL-LOG-TIME         PIC 9(8).
+           05  CL-CUSTOMER-ID      PIC X(10).
+           05  CL-BEFORE-IMAGE     PIC X(146).
+           05  CL-AFTER-IMAGE      PIC X(146).
 
        WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-FILE-DD    PIC X(40)   VALUE "customer.dat".
        01  FILE-STATUS-CODE       PIC XX.
+       01  CHANGE-LOG-STATUS      PIC XX.
+       01  WS-SAVE-RECORD.
+           05  WS-SAVE-ID          PIC X(10).
+           05  WS-SAVE-NAME        PIC X(30).
+           05  WS-SAVE-ADDRESS     PIC X(50).
+           05  WS-SAVE-PHONE       PIC X(15).
+           05  WS-SAVE-EMAIL       PIC X(40).
+           05  WS-SAVE-STATUS      PIC X.
+       01  WS-BEFORE-RECORD        PIC X(146).
+       01  WS-BROWSE-ID-PREFIX     PIC X(10).
+       01  WS-BROWSE-NAME-PREFIX   PIC X(30).
+       01  WS-BROWSE-PREFIX-LEN    PIC 99      VALUE 10.
+       01  WS-BROWSE-FOUND-SWITCH  PIC X       VALUE "N".
+           88  BROWSE-POSITIONED               VALUE "Y".
+       01  WS-BROWSE-END-SWITCH    PIC X       VALUE "N".
+           88  BROWSE-AT-END                   VALUE "Y".
+       01  WS-TRANSACTION-CODE     PIC X.
+       01  WS-OPERATOR-DONE-SWITCH PIC X       VALUE "N".
+           88  OPERATOR-DONE                   VALUE "Y".
+       01  WS-CONFIRM-PROMPT-TEXT  PIC X(60).
+       01  WS-CONFIRM-DEFAULT      PIC X(3).
+       01  WS-CONFIRM-FLAG         PIC X.
+           88  DELETE-CONFIRMED                VALUE "Y".
 
        PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+      *    An operator-run maintenance screen, not a batch step -
+      *    jcl/NIGHTLY.sh deliberately excludes CUSTMAINT from the
+      *    unattended stream because it ACCEPTs console input here.
+           PERFORM OPEN-FILE.
+           PERFORM PROCESS-ONE-TRANSACTION
+               UNTIL OPERATOR-DONE.
+           PERFORM CLOSE-FILE.
+           STOP RUN.
+
+       PROCESS-ONE-TRANSACTION.
+           DISPLAY "CUSTOMER MAINTENANCE - "
+               "A)dd U)pdate D)elete I)nquiry B)rowse-id N)ame-lookup "
+               "Q)uit".
+           ACCEPT WS-TRANSACTION-CODE.
+           EVALUATE WS-TRANSACTION-CODE
+               WHEN "A"
+               WHEN "a"
+                   PERFORM ADD-TRANSACTION
+               WHEN "U"
+               WHEN "u"
+                   PERFORM UPDATE-TRANSACTION
+               WHEN "D"
+               WHEN "d"
+                   PERFORM DELETE-TRANSACTION
+               WHEN "I"
+               WHEN "i"
+                   PERFORM INQUIRY-TRANSACTION
+               WHEN "B"
+               WHEN "b"
+                   PERFORM ID-BROWSE-TRANSACTION
+               WHEN "N"
+               WHEN "n"
+                   PERFORM NAME-LOOKUP-TRANSACTION
+               WHEN "Q"
+               WHEN "q"
+                   MOVE "Y" TO WS-OPERATOR-DONE-SWITCH
+               WHEN OTHER
+                   DISPLAY "Invalid transaction code - "
+                       "enter A/U/D/I/B/N/Q."
+           END-EVALUATE.
+
+       ADD-TRANSACTION.
+           DISPLAY "ENTER CUSTOMER ID:".
+           ACCEPT CUSTOMER-ID.
+           DISPLAY "ENTER CUSTOMER NAME:".
+           ACCEPT CUSTOMER-NAME.
+           DISPLAY "ENTER CUSTOMER ADDRESS:".
+           ACCEPT CUSTOMER-ADDRESS.
+           DISPLAY "ENTER CUSTOMER PHONE:".
+           ACCEPT CUSTOMER-PHONE.
+           DISPLAY "ENTER CUSTOMER EMAIL:".
+           ACCEPT CUSTOMER-EMAIL.
+           DISPLAY "ENTER CUSTOMER STATUS (A/H/C):".
+           ACCEPT CUSTOMER-STATUS.
+           PERFORM ADD-RECORD.
+
+       UPDATE-TRANSACTION.
+           DISPLAY "ENTER CUSTOMER ID TO UPDATE:".
+           ACCEPT CUSTOMER-ID.
+           DISPLAY "ENTER NEW NAME:".
+           ACCEPT WS-SAVE-NAME.
+           DISPLAY "ENTER NEW ADDRESS:".
+           ACCEPT WS-SAVE-ADDRESS.
+           DISPLAY "ENTER NEW PHONE:".
+           ACCEPT WS-SAVE-PHONE.
+           DISPLAY "ENTER NEW EMAIL:".
+           ACCEPT WS-SAVE-EMAIL.
+           DISPLAY "ENTER NEW STATUS (A/H/C):".
+           ACCEPT WS-SAVE-STATUS.
+           PERFORM UPDATE-RECORD.
+
+       DELETE-TRANSACTION.
+           DISPLAY "ENTER CUSTOMER ID TO DELETE:".
+           ACCEPT CUSTOMER-ID.
+           MOVE "Delete this customer? (YES/NO)"
+               TO WS-CONFIRM-PROMPT-TEXT.
+           MOVE SPACES TO WS-CONFIRM-DEFAULT.
+           CALL "YESNO" USING WS-CONFIRM-PROMPT-TEXT
+               WS-CONFIRM-DEFAULT WS-CONFIRM-FLAG.
+           IF DELETE-CONFIRMED
+               PERFORM DELETE-RECORD
+           ELSE
+               DISPLAY "DELETE CANCELLED."
+           END-IF.
+
+       INQUIRY-TRANSACTION.
+           DISPLAY "ENTER CUSTOMER ID:".
+           ACCEPT CUSTOMER-ID.
+           PERFORM READ-RECORD.
+           IF FILE-STATUS-CODE = "00"
+               DISPLAY "NAME   : " CUSTOMER-NAME
+               DISPLAY "ADDRESS: " CUSTOMER-ADDRESS
+               DISPLAY "PHONE  : " CUSTOMER-PHONE
+               DISPLAY "EMAIL  : " CUSTOMER-EMAIL
+               DISPLAY "STATUS : " CUSTOMER-STATUS
+           END-IF.
+
+       ID-BROWSE-TRANSACTION.
+           DISPLAY "ENTER CUSTOMER ID (OR PREFIX) TO BROWSE:".
+           ACCEPT WS-BROWSE-ID-PREFIX.
+           COMPUTE WS-BROWSE-PREFIX-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BROWSE-ID-PREFIX)).
+           IF WS-BROWSE-PREFIX-LEN = 0
+               MOVE 10 TO WS-BROWSE-PREFIX-LEN
+           END-IF.
+           PERFORM START-BROWSE-BY-ID.
+           PERFORM BROWSE-NEXT-BY-ID.
+           PERFORM DISPLAY-BROWSED-BY-ID-RECORD
+               UNTIL BROWSE-AT-END.
+
+       DISPLAY-BROWSED-BY-ID-RECORD.
+           DISPLAY "ID: " CUSTOMER-ID " NAME: " CUSTOMER-NAME.
+           PERFORM BROWSE-NEXT-BY-ID.
+
+       NAME-LOOKUP-TRANSACTION.
+           DISPLAY "ENTER CUSTOMER NAME (OR PREFIX) TO BROWSE:".
+           ACCEPT WS-BROWSE-NAME-PREFIX.
+           COMPUTE WS-BROWSE-PREFIX-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BROWSE-NAME-PREFIX)).
+           IF WS-BROWSE-PREFIX-LEN = 0
+               MOVE 30 TO WS-BROWSE-PREFIX-LEN
+           END-IF.
+           PERFORM START-BROWSE-BY-NAME.
+           PERFORM BROWSE-NEXT-BY-NAME.
+           PERFORM DISPLAY-BROWSED-BY-NAME-RECORD
+               UNTIL BROWSE-AT-END.
+
+       DISPLAY-BROWSED-BY-NAME-RECORD.
+           DISPLAY "ID: " CUSTOMER-ID " NAME: " CUSTOMER-NAME.
+           PERFORM BROWSE-NEXT-BY-NAME.
+
+       RESOLVE-CUSTOMER-FILE-DD.
+      *    Checks the CUSTFILE-DD environment variable for a JCL-style
+      *    DD-name override before OPEN-FILE runs; leaves the
+      *    customer.dat default in place when it is not set, so this
+      *    behaves the same in production as it always has.
+           ACCEPT WS-CUSTOMER-FILE-DD FROM ENVIRONMENT "CUSTFILE-DD"
+               ON EXCEPTION
+                   MOVE "customer.dat" TO WS-CUSTOMER-FILE-DD
+           END-ACCEPT.
+
        OPEN-FILE.
+           PERFORM RESOLVE-CUSTOMER-FILE-DD.
            OPEN I-O CUSTOMER-FILE.
+           PERFORM SHOW-FILE-STATUS.
+           OPEN EXTEND CUSTOMER-CHANGE-LOG.
+           IF CHANGE-LOG-STATUS = "05" OR "35"
+               OPEN OUTPUT CUSTOMER-CHANGE-LOG
+           END-IF.
 
        READ-RECORD.
-           MOVE "12345" TO CUSTOMER-ID.
+      *    Expects CUSTOMER-ID to already be set to the key to read.
+           READ CUSTOMER-FILE
+               KEY IS CUSTOMER-ID
+               INVALID KEY
+                   PERFORM SHOW-FILE-STATUS
+           END-READ.
+
+       READ-RECORD-BY-NAME.
+      *    Expects CUSTOMER-NAME to already hold the search value.
+      *    Since the alternate key allows duplicates, this returns
+      *    the first matching record; PERFORM READ-NEXT-BY-NAME to
+      *    page through the rest of the matches.
+           READ CUSTOMER-FILE
+               KEY IS CUSTOMER-NAME
+               INVALID KEY
+                   PERFORM SHOW-FILE-STATUS
+           END-READ.
+
+       READ-NEXT-BY-NAME.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   PERFORM SHOW-FILE-STATUS
+           END-READ.
+
+       START-BROWSE-BY-ID.
+      *    Expects WS-BROWSE-ID-PREFIX to hold the digits the clerk
+      *    keyed in; positions the file at the first CUSTOMER-ID
+      *    greater than or equal to that prefix so BROWSE-NEXT-BY-ID
+      *    can page forward through the matches.
+           MOVE SPACES TO CUSTOMER-ID.
+           MOVE WS-BROWSE-ID-PREFIX TO CUSTOMER-ID.
+           START CUSTOMER-FILE
+               KEY IS GREATER THAN OR EQUAL TO CUSTOMER-ID
+               INVALID KEY
+                   MOVE "N" TO WS-BROWSE-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-BROWSE-FOUND-SWITCH
+           END-START.
+
+       BROWSE-NEXT-BY-ID.
+      *    PERFORM after START-BROWSE-BY-ID. Sets WS-BROWSE-END when
+      *    the prefix no longer matches or the file is exhausted, so
+      *    the caller knows to stop paging.
+           IF NOT BROWSE-POSITIONED
+               MOVE "Y" TO WS-BROWSE-END-SWITCH
+           ELSE
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-BROWSE-END-SWITCH
+                   NOT AT END
+                       IF CUSTOMER-ID (1:WS-BROWSE-PREFIX-LEN) NOT =
+                               WS-BROWSE-ID-PREFIX
+                           MOVE "Y" TO WS-BROWSE-END-SWITCH
+                       END-IF
+               END-READ
+           END-IF.
+
+       START-BROWSE-BY-NAME.
+      *    Same idea as START-BROWSE-BY-ID, but positioned off the
+      *    CUSTOMER-NAME alternate key for callers who only know the
+      *    customer's name.
+           MOVE SPACES TO CUSTOMER-NAME.
+           MOVE WS-BROWSE-NAME-PREFIX TO CUSTOMER-NAME.
+           START CUSTOMER-FILE
+               KEY IS GREATER THAN OR EQUAL TO CUSTOMER-NAME
+               INVALID KEY
+                   MOVE "N" TO WS-BROWSE-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-BROWSE-FOUND-SWITCH
+           END-START.
+
+       BROWSE-NEXT-BY-NAME.
+      *    PERFORM after START-BROWSE-BY-NAME. Mirrors BROWSE-NEXT-
+      *    BY-ID: sets WS-BROWSE-END when the name prefix no longer
+      *    matches or the file is exhausted, so the caller knows to
+      *    stop paging.
+           IF NOT BROWSE-POSITIONED
+               MOVE "Y" TO WS-BROWSE-END-SWITCH
+           ELSE
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-BROWSE-END-SWITCH
+                   NOT AT END
+                       IF CUSTOMER-NAME (1:WS-BROWSE-PREFIX-LEN) NOT =
+                               WS-BROWSE-NAME-PREFIX
+                                   (1:WS-BROWSE-PREFIX-LEN)
+                           MOVE "Y" TO WS-BROWSE-END-SWITCH
+                       END-IF
+               END-READ
+           END-IF.
+
+       ADD-RECORD.
+      *    Expects CUSTOMER-RECORD to already be populated by the
+      *    caller (CUSTOMER-ID plus the rest of the fields).
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "REJECTED - duplicate CUSTOMER-ID "
+                       CUSTOMER-ID " already exists on customer.dat"
+                   PERFORM SHOW-FILE-STATUS
+           END-WRITE.
+
+       UPDATE-RECORD.
+      *    Expects CUSTOMER-ID to already be set and WS-SAVE-RECORD
+      *    to hold the new field values to apply.
            READ CUSTOMER-FILE
                KEY IS CUSTOMER-ID
-               INVALID KEY DISPLAY "Record not found"
+               INVALID KEY
+                   PERFORM SHOW-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE CUSTOMER-RECORD TO WS-BEFORE-RECORD
+                   MOVE WS-SAVE-NAME    TO CUSTOMER-NAME
+                   MOVE WS-SAVE-ADDRESS TO CUSTOMER-ADDRESS
+                   MOVE WS-SAVE-PHONE   TO CUSTOMER-PHONE
+                   MOVE WS-SAVE-EMAIL   TO CUSTOMER-EMAIL
+                   MOVE WS-SAVE-STATUS  TO CUSTOMER-STATUS
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           PERFORM SHOW-FILE-STATUS
+                       NOT INVALID KEY
+                           PERFORM LOG-CUSTOMER-CHANGE
+                   END-REWRITE
            END-READ.
 
+       LOG-CUSTOMER-CHANGE.
+           ACCEPT CL-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CL-LOG-TIME FROM TIME.
+           MOVE CUSTOMER-ID     TO CL-CUSTOMER-ID.
+           MOVE WS-BEFORE-RECORD TO CL-BEFORE-IMAGE.
+           MOVE CUSTOMER-RECORD TO CL-AFTER-IMAGE.
+           WRITE CHANGE-LOG-RECORD.
+
+       DELETE-RECORD.
+      *    Expects CUSTOMER-ID to already be set to the key to remove.
+           DELETE CUSTOMER-FILE
+               INVALID KEY
+                   PERFORM SHOW-FILE-STATUS
+           END-DELETE.
+
        CLOSE-FILE.
            CLOSE CUSTOMER-FILE.
+           CLOSE CUSTOMER-CHANGE-LOG.
+
+       SHOW-FILE-STATUS.
+      *    Translates the 2-digit FILE-STATUS-CODE into an operator
+      *    message instead of assuming every problem is "not found".
+           EVALUATE FILE-STATUS-CODE
+               WHEN "00"
+                   DISPLAY "Customer file operation successful"
+               WHEN "02"
+                   DISPLAY "Duplicate alternate key detected"
+               WHEN "10"
+                   DISPLAY "No more customer records to read"
+               WHEN "21"
+                   DISPLAY "Customer records out of key sequence"
+               WHEN "22"
+                   DISPLAY "Duplicate CUSTOMER-ID - key already exists"
+               WHEN "23"
+                   DISPLAY "Customer record not found"
+               WHEN "24"
+                   DISPLAY "Customer file boundary violation"
+               WHEN "30"
+                   DISPLAY "Permanent I/O error on customer.dat"
+               WHEN "35"
+                   DISPLAY "Customer file not found - check ASSIGN"
+               WHEN "37"
+                   DISPLAY "Customer file open mode not supported"
+               WHEN "41"
+                   DISPLAY "Customer file already open"
+               WHEN "42"
+                   DISPLAY "Customer file not open"
+               WHEN "43"
+                   DISPLAY "No current record to REWRITE or DELETE"
+               WHEN "44"
+                   DISPLAY "Customer record locked or size mismatch"
+               WHEN "46"
+                   DISPLAY "No current record for READ NEXT"
+               WHEN "47"
+                   DISPLAY "READ attempted on file not open for input"
+               WHEN "48"
+                   DISPLAY "WRITE attempted on file not open for output"
+               WHEN "49"
+                   DISPLAY "DELETE/REWRITE attempted on read-only file"
+               WHEN OTHER
+                   DISPLAY "Customer file error, status code "
+                       FILE-STATUS-CODE
+           END-EVALUATE.
