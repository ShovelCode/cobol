@@ -0,0 +1,19 @@
+      ******************************************************************
+      * PARMPD - PROCEDURE DIVISION paragraph shared by every batch
+      *          program that accepts an operator parameter card.
+      *          PERFORM READ-PARAMETER-CARD once at the start of the
+      *          run, before applying any of the program's own
+      *          defaults. See PARMSEL/PARMFD/PARMWS.
+      ******************************************************************
+       READ-PARAMETER-CARD.
+           MOVE 0      TO PARM-RUN-DATE-OVERRIDE.
+           MOVE SPACES TO PARM-MODE-FLAG.
+           MOVE 0      TO PARM-PAGE-SIZE.
+           OPEN INPUT PARAMETER-CARD-FILE.
+           IF PARM-CARD-STATUS = "00"
+               READ PARAMETER-CARD-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE PARAMETER-CARD-FILE
+           END-IF.
