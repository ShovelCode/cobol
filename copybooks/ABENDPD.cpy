@@ -0,0 +1,16 @@
+      ******************************************************************
+      * ABENDPD - PROCEDURE DIVISION paragraph shared by every batch
+      *           program that needs to record an abnormal termination.
+      *           Caller MOVEs AL-PROGRAM-NAME, AL-PARAGRAPH-NAME and
+      *           AL-REASON, then PERFORM LOG-ABEND-ENTRY before its
+      *           own STOP RUN.
+      ******************************************************************
+       LOG-ABEND-ENTRY.
+           ACCEPT AL-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-LOG-TIME FROM TIME.
+           OPEN EXTEND JOB-ABEND-LOG.
+           IF ABEND-LOG-STATUS = "05" OR "35"
+               OPEN OUTPUT JOB-ABEND-LOG
+           END-IF.
+           WRITE ABEND-LOG-RECORD.
+           CLOSE JOB-ABEND-LOG.
