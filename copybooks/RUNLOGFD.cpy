@@ -0,0 +1,15 @@
+      ******************************************************************
+      * RUNLOGFD - FD/record for the shared batch run-log. See
+      *            RUNLOGSEL. This is the one place that shows which
+      *            programs ran today, in what order, and with what
+      *            result - RL-RETURN-CODE is stamped from RETURN-CODE
+      *            on the END event (it is meaningless, and left
+      *            zero, on the START event).
+      ******************************************************************
+       FD  BATCH-RUN-LOG.
+       01  RUN-LOG-RECORD.
+           05  RL-PROGRAM-NAME     PIC X(20).
+           05  RL-EVENT            PIC X(5).
+           05  RL-EVENT-DATE       PIC 9(8).
+           05  RL-EVENT-TIME       PIC 9(8).
+           05  RL-RETURN-CODE      PIC S9(4).
