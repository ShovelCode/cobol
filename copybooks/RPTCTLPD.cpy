@@ -0,0 +1,47 @@
+      ******************************************************************
+      * RPTCTLPD - PROCEDURE DIVISION paragraphs for shared print-file
+      *            page control. See RPTCTLWS.
+      ******************************************************************
+       GET-REPORT-RUN-ID.
+      *    Stamps this run's ID from the clock, once, since this shop
+      *    has no job scheduler assigning a real job number.
+           ACCEPT WS-RUN-ID-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-ID-TIME FROM TIME.
+           COMPUTE RPT-RUN-ID =
+               (WS-RUN-ID-DATE * 100000000) + WS-RUN-ID-TIME.
+
+       PRINT-REPORT-HEADER.
+           IF RPT-RUN-ID = 0
+               PERFORM GET-REPORT-RUN-ID
+           END-IF.
+           MOVE RPT-PROGRAM-NAME TO RPT-HDR-PROGRAM.
+           ACCEPT RPT-HDR-DATE FROM DATE YYYYMMDD.
+           MOVE RPT-RUN-ID TO RPT-HDR-RUN-ID.
+           MOVE RPT-PAGE-NUMBER TO RPT-HDR-PAGE.
+           MOVE "1" TO PRINT-CC.
+           MOVE RPT-HEADER-LINE TO PRINT-TEXT.
+           WRITE PRINT-RECORD.
+           MOVE " " TO PRINT-CC.
+           MOVE SPACES TO PRINT-TEXT.
+           WRITE PRINT-RECORD.
+           MOVE 0 TO RPT-LINE-COUNT.
+
+       CHECK-PAGE-BREAK.
+           IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+               ADD 1 TO RPT-PAGE-NUMBER
+               PERFORM PRINT-REPORT-HEADER
+           END-IF.
+
+       WRITE-DETAIL-LINE.
+      *    Caller MOVEs the composed detail text into PRINT-TEXT and
+      *    " " into PRINT-CC before PERFORM WRITE-DETAIL-LINE.
+           PERFORM CHECK-PAGE-BREAK.
+           WRITE PRINT-RECORD.
+           ADD 1 TO RPT-LINE-COUNT.
+           ADD 1 TO RPT-DETAIL-COUNT.
+
+       PRINT-REPORT-TRAILER.
+           MOVE RPT-DETAIL-COUNT TO RPT-TRL-COUNT.
+           MOVE " " TO PRINT-CC.
+           MOVE RPT-TRAILER-LINE TO PRINT-TEXT.
+           WRITE PRINT-RECORD.
