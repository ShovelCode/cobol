@@ -0,0 +1,10 @@
+      ******************************************************************
+      * ABENDFD - FD/record for the shared job-abend log. See ABENDSEL.
+      ******************************************************************
+       FD  JOB-ABEND-LOG.
+       01  ABEND-LOG-RECORD.
+           05  AL-LOG-DATE         PIC 9(8).
+           05  AL-LOG-TIME         PIC 9(8).
+           05  AL-PROGRAM-NAME     PIC X(20).
+           05  AL-PARAGRAPH-NAME   PIC X(30).
+           05  AL-REASON           PIC X(60).
