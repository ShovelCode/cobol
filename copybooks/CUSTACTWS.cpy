@@ -0,0 +1,5 @@
+      ******************************************************************
+      * CUSTACTWS - WORKING-STORAGE for the shared customer daily
+      *             activity file. See CUSTACTSEL.
+      ******************************************************************
+       01  ACTIVITY-FILE-STATUS     PIC XX.
