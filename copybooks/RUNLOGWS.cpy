@@ -0,0 +1,8 @@
+      ******************************************************************
+      * RUNLOGWS - WORKING-STORAGE for the shared batch run-log. See
+      *            RUNLOGSEL. Set RL-WS-PROGRAM-NAME once at the start
+      *            of the run, then PERFORM LOG-RUN-START and
+      *            LOG-RUN-END (RUNLOGPD) around the job's work.
+      ******************************************************************
+       01  RUN-LOG-STATUS          PIC XX.
+       01  RL-WS-PROGRAM-NAME      PIC X(20).
