@@ -0,0 +1,23 @@
+      ******************************************************************
+      * RETCODE - shop-wide RETURN-CODE convention. MOVE one of these
+      *           into RETURN-CODE before STOP RUN/GOBACK so the job
+      *           scheduler can react differently depending on what
+      *           happened, instead of treating every run as a
+      *           success. jcl/NIGHTLY.sh stops the batch stream when
+      *           a step's RETURN-CODE reaches RC-ABEND.
+      *
+      *   RC-NORMAL      0  - clean completion.
+      *   RC-WARNING     4  - validation/data warning; output is
+      *                       still usable.
+      *   RC-FILE-ERROR  8  - file status problem or reconciliation
+      *                       mismatch.
+      *   RC-DECLINED    12 - an operator-required confirmation was
+      *                       denied, or a forced/config-driven halt.
+      *   RC-ABEND       16 - hard configuration error or abend-class
+      *                       failure.
+      ******************************************************************
+       01  RC-NORMAL               PIC 9(2)    VALUE 0.
+       01  RC-WARNING              PIC 9(2)    VALUE 4.
+       01  RC-FILE-ERROR           PIC 9(2)    VALUE 8.
+       01  RC-DECLINED             PIC 9(2)    VALUE 12.
+       01  RC-ABEND                PIC 9(2)    VALUE 16.
