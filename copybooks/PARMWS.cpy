@@ -0,0 +1,9 @@
+      ******************************************************************
+      * PARMWS - WORKING-STORAGE for the shared operator parameter
+      *          card. See PARMSEL. After PERFORM READ-PARAMETER-CARD
+      *          (PARMPD), test PARM-RUN-DATE-OVERRIDE NOT = 0,
+      *          PARM-MODE-FLAG NOT = SPACES, and PARM-PAGE-SIZE NOT
+      *          = 0 to see whether the operator supplied that
+      *          override for this run.
+      ******************************************************************
+       01  PARM-CARD-STATUS         PIC XX.
