@@ -0,0 +1,15 @@
+      ******************************************************************
+      * UTILWS - common WORKING-STORAGE fields shared by the small
+      *          utility/report programs (adder.cbl, formatting.cbl,
+      *          spreadout.cbl, acucbool/useperform2.cbl) so they
+      *          agree on field sizes instead of each carrying its
+      *          own slightly-different copy. THE-NUMBER is sized
+      *          9(5) to cover useperform2's per-run line count;
+      *          callers that only ever count into the 90s are not
+      *          affected by the extra width. Callers that loop with
+      *          THE-NUMBER must MOVE 0 TO THE-NUMBER before the loop
+      *          - this copybook carries no VALUE clause.
+      ******************************************************************
+       01  THE-MESSAGE             PIC X(50).
+       01  THE-NUMBER              PIC 9(5).
+       01  A-SPACE                 PIC X.
