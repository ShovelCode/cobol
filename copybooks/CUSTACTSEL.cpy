@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CUSTACTSEL - FILE-CONTROL entry for the shared customer daily
+      *              activity file (custact.dat). CUSTLOAD writes the
+      *              day's add count here after loading; CUSTRECN
+      *              reads it when it writes tonight's control total,
+      *              so the reconciliation compares against real
+      *              activity instead of an assumed zero. COPY
+      *              alongside CUSTACTFD (FILE SECTION) and CUSTACTWS
+      *              (WORKING-STORAGE).
+      ******************************************************************
+           SELECT CUSTOMER-ACTIVITY-FILE ASSIGN TO "custact.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ACTIVITY-FILE-STATUS.
