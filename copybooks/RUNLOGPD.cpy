@@ -0,0 +1,32 @@
+      ******************************************************************
+      * RUNLOGPD - PROCEDURE DIVISION paragraphs shared by every batch
+      *            program that needs to record its start/stop times
+      *            for nightly batch window tracking. Caller MOVEs
+      *            RL-WS-PROGRAM-NAME once, then PERFORM LOG-RUN-START
+      *            as the first step of the run and LOG-RUN-END as the
+      *            last step (including on every early STOP RUN).
+      ******************************************************************
+       LOG-RUN-START.
+           MOVE "START" TO RL-EVENT.
+           MOVE 0       TO RL-RETURN-CODE.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+       LOG-RUN-END.
+      *    Caller sets RETURN-CODE before PERFORMing this (every
+      *    program in the nightly stream already does, to satisfy
+      *    the shop-wide return-code convention), so the END entry
+      *    records the run's actual result.
+           MOVE "END"        TO RL-EVENT.
+           MOVE RETURN-CODE  TO RL-RETURN-CODE.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+       WRITE-RUN-LOG-ENTRY.
+           MOVE RL-WS-PROGRAM-NAME TO RL-PROGRAM-NAME.
+           ACCEPT RL-EVENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT RL-EVENT-TIME FROM TIME.
+           OPEN EXTEND BATCH-RUN-LOG.
+           IF RUN-LOG-STATUS = "05" OR "35"
+               OPEN OUTPUT BATCH-RUN-LOG
+           END-IF.
+           WRITE RUN-LOG-RECORD.
+           CLOSE BATCH-RUN-LOG.
