@@ -0,0 +1,13 @@
+      ******************************************************************
+      * EMPREC - shared EMPLOYEE-RECORD layout for the employee
+      *          file. EMP-CHECK-DIGIT is a single check digit
+      *          computed from EMP-ID at hire time (see the shared
+      *          COMPUTE-CHECK-DIGIT paragraph in nameandid.cbl) so a
+      *          transposed digit in EMP-ID can be caught on input
+      *          instead of silently misfiling badge/timecard
+      *          activity against the wrong employee.
+      ******************************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID              PIC 9(5).
+           05  EMP-CHECK-DIGIT     PIC 9.
+           05  EMP-NAME            PIC X(30).
