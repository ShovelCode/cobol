@@ -0,0 +1,13 @@
+      ******************************************************************
+      * PRTRECFD - FD/record for a line-printer style print file.
+      *            PRINT-CC carries the ASA carriage-control character
+      *            in position 1 (" " single-space, "1" new page) so
+      *            a real line printer honors page breaks. Pair with
+      *            RPTCTLWS/RPTCTLPD for header/page-break/trailer
+      *            handling.
+      ******************************************************************
+       FD  PRINT-FILE
+           RECORD CONTAINS 133 CHARACTERS.
+       01  PRINT-RECORD.
+           05  PRINT-CC            PIC X.
+           05  PRINT-TEXT          PIC X(132).
