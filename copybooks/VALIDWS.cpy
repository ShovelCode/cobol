@@ -0,0 +1,13 @@
+      ******************************************************************
+      * VALIDWS - WORKING-STORAGE for the shared ACCEPT-input
+      *           validation paragraphs. See VALIDPD. Caller loads
+      *           VAL-NUMERIC-FIELD or VAL-ALPHA-FIELD (and
+      *           VAL-MIN-LENGTH, for the length check) before
+      *           PERFORMing the matching paragraph, then tests
+      *           VAL-INPUT-VALID.
+      ******************************************************************
+       01  VAL-NUMERIC-FIELD        PIC S9(9)V99.
+       01  VAL-ALPHA-FIELD          PIC X(30).
+       01  VAL-MIN-LENGTH           PIC 99      VALUE 1.
+       01  VAL-VALID-SWITCH         PIC X       VALUE "N".
+           88  VAL-INPUT-VALID                  VALUE "Y".
