@@ -0,0 +1,10 @@
+      ******************************************************************
+      * PARMFD - FD/record for the shared operator parameter card.
+      *          See PARMSEL. One record per run; any field left
+      *          blank/zero on the card means "no override".
+      ******************************************************************
+       FD  PARAMETER-CARD-FILE.
+       01  PARAMETER-CARD-RECORD.
+           05  PARM-RUN-DATE-OVERRIDE  PIC 9(8).
+           05  PARM-MODE-FLAG          PIC X(20).
+           05  PARM-PAGE-SIZE          PIC 99.
