@@ -0,0 +1,6 @@
+      ******************************************************************
+      * ABENDWS - WORKING-STORAGE for the shared job-abend log. See
+      *           ABENDSEL. Set AL-PROGRAM-NAME, AL-PARAGRAPH-NAME and
+      *           AL-REASON before PERFORM LOG-ABEND-ENTRY (ABENDPD).
+      ******************************************************************
+       01  ABEND-LOG-STATUS        PIC XX.
