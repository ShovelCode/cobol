@@ -0,0 +1,9 @@
+      ******************************************************************
+      * RUNLOGSEL - FILE-CONTROL entry for the shared batch run-log,
+      *             used to track start/stop timestamps for the
+      *             nightly batch window. COPY alongside RUNLOGFD,
+      *             RUNLOGWS, and RUNLOGPD.
+      ******************************************************************
+           SELECT BATCH-RUN-LOG ASSIGN TO "runlog.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RUN-LOG-STATUS.
