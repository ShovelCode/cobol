@@ -0,0 +1,34 @@
+      ******************************************************************
+      * VALIDPD - PROCEDURE DIVISION paragraphs shared by every
+      *           ACCEPT-driven program so "what happens when the
+      *           operator types something unexpected" is answered
+      *           the same way everywhere. See VALIDWS.
+      ******************************************************************
+       VALIDATE-NUMERIC-FIELD.
+      *    Caller ACCEPTs the operator's entry into VAL-NUMERIC-FIELD,
+      *    then PERFORMs this before using it.
+           IF VAL-NUMERIC-FIELD IS NUMERIC
+               MOVE "Y" TO VAL-VALID-SWITCH
+           ELSE
+               MOVE "N" TO VAL-VALID-SWITCH
+           END-IF.
+
+       VALIDATE-REQUIRED-FIELD.
+      *    Caller MOVEs the operator's entry into VAL-ALPHA-FIELD,
+      *    then PERFORMs this to confirm something was actually
+      *    keyed in.
+           IF VAL-ALPHA-FIELD = SPACES
+               MOVE "N" TO VAL-VALID-SWITCH
+           ELSE
+               MOVE "Y" TO VAL-VALID-SWITCH
+           END-IF.
+
+       VALIDATE-FIELD-LENGTH.
+      *    Caller MOVEs the operator's entry into VAL-ALPHA-FIELD and
+      *    sets VAL-MIN-LENGTH, then PERFORMs this to confirm at
+      *    least that many characters were keyed in.
+           IF VAL-ALPHA-FIELD (VAL-MIN-LENGTH:1) NOT = SPACE
+               MOVE "Y" TO VAL-VALID-SWITCH
+           ELSE
+               MOVE "N" TO VAL-VALID-SWITCH
+           END-IF.
