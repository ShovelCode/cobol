@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CUSTACTFD - FD/record for the shared customer daily activity
+      *             file. See CUSTACTSEL.
+      ******************************************************************
+       FD  CUSTOMER-ACTIVITY-FILE.
+       01  CUSTOMER-ACTIVITY-RECORD.
+           05  CA-RUN-DATE         PIC 9(8).
+           05  CA-ADDS-TODAY       PIC 9(6).
+           05  CA-DELETES-TODAY    PIC 9(6).
