@@ -0,0 +1,40 @@
+      ******************************************************************
+      * RPTCTLWS - WORKING-STORAGE for shared print-file page control.
+      *            Caller MOVEs RPT-PROGRAM-NAME once, then PERFORM
+      *            PRINT-REPORT-HEADER for page 1, WRITE-DETAIL-LINE
+      *            for each detail record (it checks for a page break
+      *            on its own), and PRINT-REPORT-TRAILER at the end.
+      *            See RPTCTLPD and PRTRECFD.
+      ******************************************************************
+       01  PRINT-FILE-STATUS       PIC XX.
+       01  RPT-PROGRAM-NAME        PIC X(20).
+       01  RPT-LINE-COUNT          PIC 99      VALUE 0.
+       01  RPT-LINES-PER-PAGE      PIC 99      VALUE 20.
+       01  RPT-PAGE-NUMBER         PIC 999     VALUE 1.
+       01  RPT-DETAIL-COUNT        PIC 9(5)    VALUE 0.
+
+      *    RPT-RUN-ID is this run's date/time-of-day stamped straight
+      *    from the clock (no job scheduler in this shop assigns a
+      *    real job number) - set once, on the first header printed,
+      *    and held so every page of the same run shows the same ID.
+       01  RPT-RUN-ID              PIC 9(16)   VALUE 0.
+       01  WS-RUN-ID-DATE           PIC 9(8).
+       01  WS-RUN-ID-TIME           PIC 9(8).
+
+       01  RPT-HEADER-LINE.
+           05  RPT-HDR-PROGRAM     PIC X(20).
+           05  FILLER              PIC X(11)   VALUE "  RUN DATE:".
+           05  RPT-HDR-DATE        PIC 9(8).
+           05  FILLER              PIC X(9)    VALUE "  RUN-ID:".
+           05  RPT-HDR-RUN-ID      PIC 9(16).
+           05  FILLER              PIC X(8)    VALUE "  PAGE: ".
+           05  RPT-HDR-PAGE        PIC ZZ9.
+           05  FILLER              PIC X(57)   VALUE SPACES.
+
+       01  RPT-TRAILER-LINE.
+           05  FILLER              PIC X(22)   VALUE
+               "TOTAL LINES PRINTED: ".
+           05  RPT-TRL-COUNT       PIC ZZZZ9.
+           05  FILLER              PIC X(20)   VALUE SPACES.
+           05  FILLER              PIC X(15)   VALUE "END OF REPORT".
+           05  FILLER              PIC X(70)   VALUE SPACES.
