@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CUSTKEY - shared RECORD KEY/ALTERNATE RECORD KEY clause for
+      *           CUSTOMER-FILE (customer.dat). COPY this inside every
+      *           SELECT CUSTOMER-FILE so an indexed open never sees a
+      *           different key definition from one program to the
+      *           next - GnuCOBOL (like any ISAM) requires every
+      *           opener of the same physical file to declare the
+      *           same keys.
+      ******************************************************************
+               RECORD KEY IS CUSTOMER-ID
+               ALTERNATE RECORD KEY IS CUSTOMER-NAME
+                   WITH DUPLICATES
