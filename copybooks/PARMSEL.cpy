@@ -0,0 +1,14 @@
+      ******************************************************************
+      * PARMSEL - FILE-CONTROL entry for the shared operator parameter
+      *           card, used to let an operator override a run date,
+      *           mode flag, or page size without recompiling. COPY
+      *           into FILE-CONTROL alongside PARMFD (FILE SECTION),
+      *           PARMWS (WORKING-STORAGE), and PARMPD (PROCEDURE
+      *           DIVISION). The card is optional - when parmcard.dat
+      *           does not exist, READ-PARAMETER-CARD (PARMPD) leaves
+      *           every override field at its "not supplied" value and
+      *           the caller's own defaults apply.
+      ******************************************************************
+           SELECT PARAMETER-CARD-FILE ASSIGN TO "parmcard.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PARM-CARD-STATUS.
