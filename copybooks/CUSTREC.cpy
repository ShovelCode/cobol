@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CUSTREC - shared CUSTOMER-RECORD layout for CUSTOMER-FILE
+      *           (customer.dat). COPY this inside the FD in every
+      *           program that opens CUSTOMER-FILE so the layout can
+      *           never drift between programs.
+      ******************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUSTOMER-ID         PIC X(10).
+           05  CUSTOMER-NAME       PIC X(30).
+           05  CUSTOMER-ADDRESS    PIC X(50).
+           05  CUSTOMER-PHONE      PIC X(15).
+           05  CUSTOMER-EMAIL      PIC X(40).
+           05  CUSTOMER-STATUS     PIC X.
+               88  CUSTOMER-ACTIVE     VALUE "A".
+               88  CUSTOMER-ON-HOLD    VALUE "H".
+               88  CUSTOMER-CLOSED     VALUE "C".
