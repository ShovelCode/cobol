@@ -0,0 +1,10 @@
+      ******************************************************************
+      * ABENDSEL - FILE-CONTROL entry for the shared job-abend log.
+      *            COPY into FILE-CONTROL alongside ABENDFD (FILE
+      *            SECTION), ABENDWS (WORKING-STORAGE), and ABENDPD
+      *            (PROCEDURE DIVISION) in any batch program that logs
+      *            abnormal terminations.
+      ******************************************************************
+           SELECT JOB-ABEND-LOG ASSIGN TO "jobabend.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ABEND-LOG-STATUS.
