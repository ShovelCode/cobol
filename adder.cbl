@@ -1,30 +1,116 @@
-identification division.
-program-id adder.
-environment division.
-data division.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDER.
+      ******************************************************************
+      * Purpose: Display three numbered lines, accumulating a running
+      *          total that persists across runs in a small control
+      *          file so the batch day's cumulative count isn't lost
+      *          every time the job ends.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNNING-TOTAL-FILE ASSIGN TO "addertot.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TOTAL-FILE-STATUS.
 
-working-storage section.
-01 the-message 		pic x(50).
-01 the-number		pic 9(2).
+           COPY RUNLOGSEL.
 
-procedure division.
-program-begin.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNNING-TOTAL-FILE.
+       01  RUNNING-TOTAL-RECORD    PIC S9(7)V99.
 
-* set up and display line 1.
-move 1 to the-number.
-move "Jackbe nimble," to  the-message.
-display the-number " " the-message.
+           COPY RUNLOGFD.
 
-* set up and display line 2.
-add 1 to the-number.
-move "jack be quick" to the-message.
-display the-number " " the-message.
+       WORKING-STORAGE SECTION.
+           COPY UTILWS.
+           COPY RETCODE.
 
-*set up and display line 3.
-add 1  to the-number.
-move "Jack jump over the candlestick." to the-message.
-display the-number " " the-message.
+       01  TOTAL-FILE-STATUS       PIC XX.
+       01  WS-ACCUMULATED-TOTAL    PIC S9(7)V99 VALUE 0.
 
-program-done.
-stop-run.
+           COPY RUNLOGWS.
 
+       01  WS-QUANTITY             PIC 9(5).
+       01  WS-UNIT-PRICE           PIC S9(5)V99.
+       01  WS-EXTENDED-AMOUNT      PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE "ADDER" TO RL-WS-PROGRAM-NAME.
+           PERFORM LOG-RUN-START.
+           PERFORM READ-ACCUMULATED-TOTAL.
+
+      * set up and display line 1.
+           MOVE 1 TO THE-NUMBER.
+           MOVE "Jack be nimble," TO THE-MESSAGE.
+           DISPLAY THE-NUMBER " " THE-MESSAGE.
+
+      * set up and display line 2.
+           ADD 1 TO THE-NUMBER.
+           MOVE "Jack be quick" TO THE-MESSAGE.
+           DISPLAY THE-NUMBER " " THE-MESSAGE.
+
+      * set up and display line 3.
+           ADD 1 TO THE-NUMBER.
+           MOVE "Jack jump over the candlestick." TO THE-MESSAGE.
+           DISPLAY THE-NUMBER " " THE-MESSAGE.
+
+           MOVE 3 TO WS-QUANTITY.
+           MOVE 12.50 TO WS-UNIT-PRICE.
+           PERFORM COMPUTE-EXTENDED-AMOUNT.
+           DISPLAY "EXTENDED LINE AMOUNT: " WS-EXTENDED-AMOUNT.
+
+           ADD WS-EXTENDED-AMOUNT TO WS-ACCUMULATED-TOTAL.
+           PERFORM WRITE-ACCUMULATED-TOTAL.
+           DISPLAY "CUMULATIVE TOTAL FOR THE DAY: "
+               WS-ACCUMULATED-TOTAL.
+
+           PERFORM PRINT-BATCH-SUMMARY.
+
+           IF TOTAL-FILE-STATUS = "00"
+               MOVE RC-NORMAL TO RETURN-CODE
+           ELSE
+               DISPLAY "WARNING - running total file status "
+                   TOTAL-FILE-STATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+           END-IF.
+
+           PERFORM LOG-RUN-END.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       PRINT-BATCH-SUMMARY.
+           DISPLAY "===== BATCH SUMMARY =====".
+           DISPLAY "LINES PROCESSED : " THE-NUMBER.
+           DISPLAY "TOTAL AMOUNT    : " WS-ACCUMULATED-TOTAL.
+           DISPLAY "==========================".
+
+       COMPUTE-EXTENDED-AMOUNT.
+      *    Extends a quantity and unit price into a line amount -
+      *    the real arithmetic our invoice lines need.
+           COMPUTE WS-EXTENDED-AMOUNT = WS-QUANTITY * WS-UNIT-PRICE.
+
+       READ-ACCUMULATED-TOTAL.
+           OPEN INPUT RUNNING-TOTAL-FILE.
+           IF TOTAL-FILE-STATUS = "00"
+               READ RUNNING-TOTAL-FILE
+                   AT END
+                       MOVE 0 TO WS-ACCUMULATED-TOTAL
+                   NOT AT END
+                       MOVE RUNNING-TOTAL-RECORD TO
+                           WS-ACCUMULATED-TOTAL
+               END-READ
+               CLOSE RUNNING-TOTAL-FILE
+           ELSE
+               MOVE 0 TO WS-ACCUMULATED-TOTAL
+           END-IF.
+
+       WRITE-ACCUMULATED-TOTAL.
+           OPEN OUTPUT RUNNING-TOTAL-FILE.
+           MOVE WS-ACCUMULATED-TOTAL TO RUNNING-TOTAL-RECORD.
+           WRITE RUNNING-TOTAL-RECORD.
+           CLOSE RUNNING-TOTAL-FILE.
+
+           COPY RUNLOGPD.
