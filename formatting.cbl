@@ -1,35 +1,99 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FORMATS.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMATS.
+      ******************************************************************
+      * Purpose: Print a numbered line for each message read from the
+      *          message file, as a proper paged, trailered print
+      *          report instead of raw DISPLAY output.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESSAGE-FILE ASSIGN TO "formats.msg"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MESSAGE-FILE-STATUS.
 
-WORKING-STROAGE SECTION.
+           SELECT PRINT-FILE ASSIGN TO "formats.prt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINT-FILE-STATUS.
 
-THE-MESSAGE	PIC X(50).
-THE-NUMBER	PIC 9(2).
-A-SPACE		PIC X.
+           COPY RUNLOGSEL.
 
-PROCEDURE DIVISION.
-PROGRAM-BEGIN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MESSAGE-FILE.
+       01  MESSAGE-FILE-RECORD     PIC X(50).
 
-* Initialize the space variable.
-MOVE " " TO A-SPACE.
+           COPY PRTRECFD.
+           COPY RUNLOGFD.
 
-* set up and  display 1.
+       WORKING-STORAGE SECTION.
+           COPY UTILWS.
+           COPY RETCODE.
 
-MOVE 1 TO THE-NUMBER.
-MOVE "Jack be nimble," TO THE-MESSAGE.
-DISPLAY THE-NUMBER A-SPACE  THE-MESSAGE.
+       01  MESSAGE-FILE-STATUS     PIC XX.
+       01  WS-SAVED-FILE-STATUS    PIC XX.
+       01  WS-EOF-SWITCH           PIC X       VALUE "N".
+           88  END-OF-MESSAGES                 VALUE "Y".
 
-* set up and display line 2.
-add 1 to the-number.
-move "Jack be quick," TO THE-MESSAGE.
-display THE-NUMBER A-SPACE THE-MESSAGE.
+           COPY RPTCTLWS.
+           COPY RUNLOGWS.
 
-* set up and display line 3
-ADD 1 TO THE-NUMBER.
-MOVE "Jack jump over the candlestick." TO THE-MESSAGE.
-DISPLAY THE-NUMBER A-SPACE THE-MESSAGE.
-Program-done.
-stop run.
+       01  FMT-DETAIL-LINE.
+           05  DTL-NUMBER          PIC Z9.
+           05  FILLER              PIC X       VALUE SPACE.
+           05  DTL-MESSAGE         PIC X(50).
+           05  FILLER              PIC X(79)   VALUE SPACES.
 
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           MOVE "FORMATS" TO RL-WS-PROGRAM-NAME.
+           PERFORM LOG-RUN-START.
+           MOVE " " TO A-SPACE.
+           MOVE 0 TO THE-NUMBER.
+           MOVE "FORMATS" TO RPT-PROGRAM-NAME.
+           OPEN INPUT MESSAGE-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM PRINT-REPORT-HEADER.
+
+           PERFORM READ-MESSAGE-LINE.
+           PERFORM PRINT-MESSAGE-LINE
+               UNTIL END-OF-MESSAGES.
+
+           PERFORM PRINT-REPORT-TRAILER.
+           MOVE MESSAGE-FILE-STATUS TO WS-SAVED-FILE-STATUS.
+           CLOSE MESSAGE-FILE.
+           CLOSE PRINT-FILE.
+
+           IF WS-SAVED-FILE-STATUS = "00" OR "10"
+               MOVE RC-NORMAL TO RETURN-CODE
+           ELSE
+               DISPLAY "WARNING - message file status "
+                   WS-SAVED-FILE-STATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+           END-IF.
+           PERFORM LOG-RUN-END.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       READ-MESSAGE-LINE.
+           READ MESSAGE-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       PRINT-MESSAGE-LINE.
+           ADD 1 TO THE-NUMBER.
+           MOVE MESSAGE-FILE-RECORD TO THE-MESSAGE.
+
+           MOVE THE-NUMBER TO DTL-NUMBER.
+           MOVE THE-MESSAGE TO DTL-MESSAGE.
+           MOVE " " TO PRINT-CC.
+           MOVE FMT-DETAIL-LINE TO PRINT-TEXT.
+           PERFORM WRITE-DETAIL-LINE.
+
+           PERFORM READ-MESSAGE-LINE.
+
+           COPY RPTCTLPD.
+           COPY RUNLOGPD.
