@@ -1,31 +1,135 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MOVES.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVES.
+      ******************************************************************
+      * Purpose: Print a numbered greeting line for the operator-
+      *          entered name, one line per message read from the
+      *          message file, as a proper paged, trailered print
+      *          report instead of raw DISPLAY output.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESSAGE-FILE ASSIGN TO "moves.msg"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MESSAGE-FILE-STATUS.
 
-WORKING-STORAGE SECTION.
+           SELECT PRINT-FILE ASSIGN TO "moves.prt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINT-FILE-STATUS.
 
-01 THE-MESSAGE PIC X(20).
-01 THE-NAME	PIC X(10).
-01 THE-NUMBER	PIC 99.
+           COPY PARMSEL.
+           COPY RUNLOGSEL.
 
-PROCEDURE DIVISION.
-PROGRAM-BEGIN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MESSAGE-FILE.
+       01  MESSAGE-FILE-RECORD     PIC X(20).
 
-DISPLAY "ENTER SOMEONE'S NAME.".
+           COPY PRTRECFD.
+           COPY PARMFD.
+           COPY RUNLOGFD.
 
-ACCEPT THE-NAME.
-MOVE "HELLO" TO THE-MESSAGE.
-MOVE  1 TO THE-NUMBER.
+       WORKING-STORAGE SECTION.
 
-DISPLAY "MESSAGE " THE-NUMBER ": " THE-MESSAGE THE-NAME.
+       01  THE-MESSAGE             PIC X(20).
+       01  THE-NAME                PIC X(10).
+       01  THE-NUMBER              PIC 99      VALUE 0.
 
-MOVE "SAY GOODNIGHT," TO THE-MESSAGE.
+           COPY RETCODE.
 
-MOVE 2 TO THE-NUMBER.
+       01  MESSAGE-FILE-STATUS     PIC XX.
+       01  WS-SAVED-FILE-STATUS    PIC XX.
+       01  WS-EOF-SWITCH           PIC X       VALUE "N".
+           88  END-OF-MESSAGES                 VALUE "Y".
 
-DISPLAY "MESSAGE " THE-NUMBER ": " THE-MESSAGE THE-NAME.
+           COPY RPTCTLWS.
+           COPY VALIDWS.
+           COPY PARMWS.
+           COPY RUNLOGWS.
 
-PROGRAM-DONE.
-STOP RUN.
+       01  MOVES-DETAIL-LINE.
+           05  FILLER              PIC X(8)    VALUE "MESSAGE ".
+           05  DTL-NUMBER          PIC Z9.
+           05  FILLER              PIC X(2)    VALUE ": ".
+           05  DTL-MESSAGE         PIC X(20).
+           05  DTL-NAME            PIC X(10).
+           05  FILLER              PIC X(90)   VALUE SPACES.
 
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE "MOVES" TO RL-WS-PROGRAM-NAME.
+           PERFORM LOG-RUN-START.
+           DISPLAY "ENTER SOMEONE'S NAME.".
+           PERFORM ACCEPT-THE-NAME.
+
+           PERFORM READ-PARAMETER-CARD.
+           IF PARM-PAGE-SIZE NOT = 0
+               MOVE PARM-PAGE-SIZE TO RPT-LINES-PER-PAGE
+           END-IF.
+
+           MOVE "MOVES" TO RPT-PROGRAM-NAME.
+           OPEN INPUT MESSAGE-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM PRINT-REPORT-HEADER.
+
+           PERFORM READ-MESSAGE-LINE.
+           PERFORM PRINT-GREETING-LINE
+               UNTIL END-OF-MESSAGES.
+
+           PERFORM PRINT-REPORT-TRAILER.
+           MOVE MESSAGE-FILE-STATUS TO WS-SAVED-FILE-STATUS.
+           CLOSE MESSAGE-FILE.
+           CLOSE PRINT-FILE.
+
+           IF WS-SAVED-FILE-STATUS = "00" OR "10"
+               MOVE RC-NORMAL TO RETURN-CODE
+           ELSE
+               DISPLAY "WARNING - message file status "
+                   WS-SAVED-FILE-STATUS
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+           END-IF.
+           PERFORM LOG-RUN-END.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       ACCEPT-THE-NAME.
+      *    Uses the shared VALIDPD required-field check so a blank
+      *    ACCEPT doesn't silently print "MESSAGE 1: ... " with
+      *    nobody's name on it.
+           MOVE SPACES TO VAL-ALPHA-FIELD.
+           MOVE SPACES TO THE-NAME.
+           PERFORM UNTIL THE-NAME NOT = SPACES
+               ACCEPT THE-NAME
+               MOVE THE-NAME TO VAL-ALPHA-FIELD
+               PERFORM VALIDATE-REQUIRED-FIELD
+               IF NOT VAL-INPUT-VALID
+                   DISPLAY "A name is required - please try again."
+                   MOVE SPACES TO THE-NAME
+               END-IF
+           END-PERFORM.
+
+           COPY VALIDPD.
+           COPY PARMPD.
+
+       READ-MESSAGE-LINE.
+           READ MESSAGE-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       PRINT-GREETING-LINE.
+           ADD 1 TO THE-NUMBER.
+           MOVE MESSAGE-FILE-RECORD TO THE-MESSAGE.
+
+           MOVE THE-NUMBER TO DTL-NUMBER.
+           MOVE THE-MESSAGE TO DTL-MESSAGE.
+           MOVE THE-NAME TO DTL-NAME.
+           MOVE " " TO PRINT-CC.
+           MOVE MOVES-DETAIL-LINE TO PRINT-TEXT.
+           PERFORM WRITE-DETAIL-LINE.
+
+           PERFORM READ-MESSAGE-LINE.
+
+           COPY RPTCTLPD.
+           COPY RUNLOGPD.
